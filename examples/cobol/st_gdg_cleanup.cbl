@@ -0,0 +1,239 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST-GDG-CLEANUP.
+      *> Companion maintenance job for ST-DATASET-WRITER. Lists the
+      *> generations currently cataloged under a GDG base, applies the
+      *> site's configured retention/expiration, and uncatalogs and
+      *> scratches generations that are past their date so the base
+      *> does not silently fill up and roll off data still needed.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15.
+       OBJECT-COMPUTER. IBM-Z15.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+           SELECT GDG-LIST-FILE ASSIGN TO GDGLIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDGLIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  WS-CARD-RECORD                 PIC X(80).
+
+       FD  GDG-LIST-FILE.
+      *> One record per cataloged generation, as produced by an
+      *> upstream IDCAMS LISTCAT ENT(base) ALL step reformatted into
+      *> fixed fields: absolute generation data set name, its creation
+      *> date, and whether it is still cataloged. Newest generation
+      *> first, the order LISTCAT itself reports them in.
+       01  GDG-LIST-RECORD.
+           05  GDG-GENERATION-DSN         PIC X(46).
+           05  FILLER                     PIC X(1).
+           05  GDG-CREATE-DATE            PIC 9(8).
+           05  FILLER                     PIC X(1).
+           05  GDG-CATALOGED-FLAG         PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SYSIN-STATUS                PIC XX VALUE '00'.
+       01  WS-GDGLIST-STATUS              PIC XX VALUE '00'.
+       01  WS-CARD-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-CARD-EOF                VALUE 'Y'.
+       01  WS-GDG-EOF-SW                  PIC X VALUE 'N'.
+           88  WS-GDG-EOF                 VALUE 'Y'.
+       01  WS-CARD-KEYWORD                PIC X(20) VALUE SPACES.
+       01  WS-CARD-VALUE                  PIC X(60) VALUE SPACES.
+
+       01  WS-GDG-CONTROL.
+           05  WS-GDG-BASE                PIC X(44) VALUE 'ST.DATA.NARRATION'.
+           05  WS-GDG-RETENTION-DAYS      PIC 9(5)  VALUE 00045.
+      *> YYYYMMDD, matching GDG-CREATE-DATE - FUNCTION INTEGER-OF-DATE
+      *> requires the full 8-digit Gregorian form, not a Julian CCYYDDD.
+           05  WS-GDG-EXPIRATION          PIC 9(8)  VALUE 00000000.
+           05  WS-GDG-MAX-GENS            PIC 9(5)  VALUE 00255.
+
+       01  WS-TODAY-DATE                  PIC 9(8)  VALUE ZEROES.
+       01  WS-TODAY-INTEGER               PIC S9(9) COMP VALUE ZERO.
+       01  WS-CREATE-INTEGER              PIC S9(9) COMP VALUE ZERO.
+       01  WS-AGE-DAYS                    PIC S9(9) COMP VALUE ZERO.
+       01  WS-EXPIRATION-INTEGER          PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-GEN-COUNTERS.
+           05  WS-GENS-SCANNED            PIC 9(5) VALUE ZERO.
+           05  WS-GENS-KEPT               PIC 9(5) VALUE ZERO.
+           05  WS-GENS-DELETED            PIC 9(5) VALUE ZERO.
+           05  WS-GENS-FAILED             PIC 9(5) VALUE ZERO.
+           05  WS-GENS-UNCATALOGED        PIC 9(5) VALUE ZERO.
+      *> Counts only the cataloged (still-live) generations seen so
+      *> far, for the MAXGENS cap below - WS-GENS-SCANNED also counts
+      *> already-uncataloged entries, which aren't competing for the
+      *> retention quota.
+           05  WS-GDG-LIVE-COUNT          PIC 9(5) VALUE ZERO.
+
+       01  WS-FREE-CMD                    PIC X(120) VALUE SPACES.
+       01  WS-FREE-POINTER                PIC S9(4) COMP VALUE 1.
+
+      *> Reuse the same BPXWDYN parameter layout ST-DATASET-WRITER
+      *> uses - the FREE/delete request travels through the same
+      *> dynamic allocation callable service as the original ALLOC.
+       COPY STBPXDYN.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0100-READ-CONTROL-CARD
+           PERFORM 0200-COMPUTE-CUTOFFS
+           PERFORM 0300-SCAN-GENERATIONS
+           PERFORM 0900-DISPLAY-SUMMARY
+           STOP RUN.
+
+       0100-READ-CONTROL-CARD.
+      *> GDGBASE=, RETENTION=, GDG-EXPIRATION=, MAXGENS= cards drive
+      *> this run the same way ST-DATASET-WRITER's SYSIN cards drive
+      *> its allocation - unsupplied keywords keep their compiled
+      *> default. GDG-EXPIRATION is deliberately not named EXPIRATION=
+      *> like ST-DATASET-WRITER's card of the same purpose - that one
+      *> is a Julian CCYYDDD value for BPXWDYN's EXPDT(), this one is
+      *> Gregorian YYYYMMDD for FUNCTION INTEGER-OF-DATE, and the two
+      *> decks are easy to mix up if the keyword reads the same.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-SYSIN-STATUS = '35'
+               DISPLAY 'ST-GDG-CLEANUP: no SYSIN control cards found, using compiled-in defaults.'
+           ELSE
+               PERFORM UNTIL WS-CARD-EOF
+                   READ CONTROL-CARD-FILE
+                       AT END
+                           SET WS-CARD-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0110-APPLY-CONTROL-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       0110-APPLY-CONTROL-CARD.
+           IF WS-CARD-RECORD(1:1) = '*' OR FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-RECORD)) = 0
+               CONTINUE
+           ELSE
+               MOVE SPACES TO WS-CARD-KEYWORD WS-CARD-VALUE
+               UNSTRING WS-CARD-RECORD DELIMITED BY '='
+                   INTO WS-CARD-KEYWORD WS-CARD-VALUE
+               END-UNSTRING
+               EVALUATE FUNCTION TRIM(WS-CARD-KEYWORD)
+                   WHEN 'GDGBASE'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-GDG-BASE
+                   WHEN 'RETENTION'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-GDG-RETENTION-DAYS
+                   WHEN 'GDG-EXPIRATION'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-GDG-EXPIRATION
+                   WHEN 'MAXGENS'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-GDG-MAX-GENS
+                   WHEN OTHER
+                       DISPLAY 'ST-GDG-CLEANUP: ignoring unrecognized control card keyword: '
+                           FUNCTION TRIM(WS-CARD-KEYWORD)
+               END-EVALUATE
+           END-IF.
+
+       0200-COMPUTE-CUTOFFS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) TO WS-TODAY-INTEGER
+           IF WS-GDG-EXPIRATION > 0
+               MOVE FUNCTION INTEGER-OF-DATE(WS-GDG-EXPIRATION) TO WS-EXPIRATION-INTEGER
+           END-IF
+           DISPLAY 'ST-GDG-CLEANUP: scanning GDG base ' FUNCTION TRIM(WS-GDG-BASE)
+           DISPLAY '  retention(days)=' WS-GDG-RETENTION-DAYS
+               ' expiration=' WS-GDG-EXPIRATION
+               ' maxgens=' WS-GDG-MAX-GENS.
+
+       0300-SCAN-GENERATIONS.
+           OPEN INPUT GDG-LIST-FILE
+           IF WS-GDGLIST-STATUS = '35'
+               DISPLAY 'ST-GDG-CLEANUP: GDGLIST not found - nothing to scan.'
+           ELSE
+               PERFORM UNTIL WS-GDG-EOF
+                   READ GDG-LIST-FILE
+                       AT END
+                           SET WS-GDG-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0400-EVALUATE-GENERATION
+                   END-READ
+               END-PERFORM
+               CLOSE GDG-LIST-FILE
+           END-IF.
+
+       0400-EVALUATE-GENERATION.
+           ADD 1 TO WS-GENS-SCANNED
+
+      *> A generation the catalog no longer carries has nothing left
+      *> for a FREE...DELETE to do - count it and move on instead of
+      *> issuing a scratch request against it.
+           IF GDG-CATALOGED-FLAG NOT = 'Y'
+               ADD 1 TO WS-GENS-UNCATALOGED
+               DISPLAY '  SKIP   ' GDG-GENERATION-DSN ' - already uncataloged, nothing to scratch.'
+           ELSE
+               ADD 1 TO WS-GDG-LIVE-COUNT
+               MOVE FUNCTION INTEGER-OF-DATE(GDG-CREATE-DATE) TO WS-CREATE-INTEGER
+               COMPUTE WS-AGE-DAYS = WS-TODAY-INTEGER - WS-CREATE-INTEGER
+
+      *> GDGLIST is produced newest-generation-first, the same order
+      *> IDCAMS LISTCAT ENT(base) ALL reports them in - so the running
+      *> live count doubles as "how many newer, still-cataloged
+      *> generations exist", letting MAXGENS enforce a count-based cap
+      *> alongside the age/expiration rules above. An already-
+      *> uncataloged entry ahead of this one in the list does not count
+      *> here - it isn't competing for the retention quota.
+               IF WS-AGE-DAYS > WS-GDG-RETENTION-DAYS
+                   OR (WS-GDG-EXPIRATION > 0 AND WS-TODAY-INTEGER > WS-EXPIRATION-INTEGER)
+                   OR WS-GDG-LIVE-COUNT > WS-GDG-MAX-GENS
+                   PERFORM 0500-SCRATCH-GENERATION
+               ELSE
+                   ADD 1 TO WS-GENS-KEPT
+                   DISPLAY '  KEEP   ' GDG-GENERATION-DSN ' age=' WS-AGE-DAYS 'd'
+               END-IF
+           END-IF.
+
+       0500-SCRATCH-GENERATION.
+      *> Uncatalog and scratch the expired generation via the same
+      *> dynamic allocation service ST-DATASET-WRITER used to create
+      *> it - FREE with DELETE disposes of the data set entirely.
+           MOVE SPACES TO WS-FREE-CMD
+           MOVE 1 TO WS-FREE-POINTER
+           STRING
+               'FREE DA(''' DELIMITED BY SIZE
+               FUNCTION TRIM(GDG-GENERATION-DSN) DELIMITED BY SIZE
+               ''') DELETE' DELIMITED BY SIZE
+               INTO WS-FREE-CMD
+               WITH POINTER WS-FREE-POINTER
+           END-STRING
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FREE-CMD)) TO WS-DYN-REQUEST-LEN
+           MOVE FUNCTION TRIM(WS-FREE-CMD) TO WS-DYN-REQUEST-TEXT
+           MOVE ZERO TO WS-DYN-RETURN-CODE
+           MOVE ZERO TO WS-DYN-REASON-CODE
+           MOVE ZERO TO WS-DYN-INFO-LEN
+           MOVE SPACES TO WS-DYN-INFO-TEXT
+
+           CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                 WS-DYN-RETURN-CODE
+                                 WS-DYN-REASON-CODE
+                                 WS-DYN-INFO
+           END-CALL
+
+           IF WS-DYN-RETURN-CODE = 0
+               ADD 1 TO WS-GENS-DELETED
+               DISPLAY '  DELETE ' GDG-GENERATION-DSN ' age=' WS-AGE-DAYS 'd - scratched and uncataloged.'
+           ELSE
+               ADD 1 TO WS-GENS-FAILED
+               DISPLAY '  FAILED ' GDG-GENERATION-DSN
+                   ' - return code ' WS-DYN-RETURN-CODE
+                   ' reason code ' WS-DYN-REASON-CODE
+           END-IF.
+
+       0900-DISPLAY-SUMMARY.
+           DISPLAY 'ST-GDG-CLEANUP: scan complete for ' FUNCTION TRIM(WS-GDG-BASE)
+           DISPLAY '  scanned=' WS-GENS-SCANNED
+               ' kept=' WS-GENS-KEPT
+               ' deleted=' WS-GENS-DELETED
+               ' failed=' WS-GENS-FAILED
+               ' uncataloged=' WS-GENS-UNCATALOGED.
