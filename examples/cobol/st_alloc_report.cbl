@@ -0,0 +1,231 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST-ALLOC-REPORT.
+      *> Daily allocation/capacity summary off the ST.AUDIT.ALLOC trail
+      *> that ST-DATASET-WRITER appends to - generations created, total
+      *> space requested, COMPRESS vs NOCOMPRESS counts, and a growth
+      *> trend across the most recent generations, for the weekly
+      *> storage capacity review.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15.
+       OBJECT-COMPUTER. IBM-Z15.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+           SELECT AUDIT-IN ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  WS-CARD-RECORD                 PIC X(80).
+
+       FD  AUDIT-IN.
+      *> Same record shape ST-DATASET-WRITER appends to ST.AUDIT.ALLOC.
+       COPY STAUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SYSIN-STATUS                PIC XX VALUE '00'.
+       01  WS-CARD-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-CARD-EOF                 VALUE 'Y'.
+       01  WS-CARD-KEYWORD                PIC X(20) VALUE SPACES.
+       01  WS-CARD-VALUE                  PIC X(60) VALUE SPACES.
+
+      *> The trail ST-DATASET-WRITER appends to is never truncated, so
+      *> without a date scope this report would total every allocation
+      *> ever made rather than one day's worth. Zero means "use today" -
+      *> an operator rerunning against a prior day's activity (e.g. the
+      *> morning after a weekend job stream) supplies AS-OF-DATE=
+      *> explicitly instead.
+       01  WS-AS-OF-DATE                  PIC 9(8) VALUE ZEROES.
+
+       01  WS-AUDIT-STATUS                PIC XX VALUE '00'.
+       01  WS-AUDIT-EOF-SW                PIC X VALUE 'N'.
+           88  WS-AUDIT-EOF                VALUE 'Y'.
+
+       01  WS-TOTALS.
+           05  WS-GENERATIONS-TOTAL       PIC 9(7) VALUE ZERO.
+           05  WS-SPACE-PRIMARY-TOTAL     PIC 9(9) VALUE ZERO.
+           05  WS-SPACE-SECONDARY-TOTAL   PIC 9(9) VALUE ZERO.
+           05  WS-COMPRESS-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-NOCOMPRESS-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-UNSPECIFIED-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-FAILED-COUNT            PIC 9(7) VALUE ZERO.
+           05  WS-EXTRACT-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-VSAM-STAGED-COUNT       PIC 9(7) VALUE ZERO.
+
+      *> Sliding window of the most recent generations' total
+      *> requested space, for the growth-trend line.
+       01  WS-TREND-WINDOW-SIZE           PIC 9(4) VALUE 0010.
+       01  WS-TREND-TABLE.
+           05  WS-TREND-ENTRY OCCURS 10 TIMES PIC 9(9).
+       01  WS-TREND-COUNT                 PIC 9(4) VALUE ZERO.
+       01  WS-TREND-IX                    PIC 9(4) VALUE ZERO.
+       01  WS-TREND-TOTAL-SPACE           PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0050-READ-CONTROL-CARD
+           PERFORM 0070-DETERMINE-AS-OF-DATE
+           PERFORM 0100-SCAN-AUDIT-LOG
+           PERFORM 0900-DISPLAY-REPORT
+           STOP RUN.
+
+       0050-READ-CONTROL-CARD.
+      *> AS-OF-DATE= is the only card this report reads - unsupplied,
+      *> it defaults to today in 0070-DETERMINE-AS-OF-DATE below.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-SYSIN-STATUS = '35'
+               DISPLAY 'ST-ALLOC-REPORT: no SYSIN control cards found, reporting on today.'
+           ELSE
+               PERFORM UNTIL WS-CARD-EOF
+                   READ CONTROL-CARD-FILE
+                       AT END
+                           SET WS-CARD-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0060-APPLY-CONTROL-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       0060-APPLY-CONTROL-CARD.
+           IF WS-CARD-RECORD(1:1) = '*' OR FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-RECORD)) = 0
+               CONTINUE
+           ELSE
+               MOVE SPACES TO WS-CARD-KEYWORD WS-CARD-VALUE
+               UNSTRING WS-CARD-RECORD DELIMITED BY '='
+                   INTO WS-CARD-KEYWORD WS-CARD-VALUE
+               END-UNSTRING
+               EVALUATE FUNCTION TRIM(WS-CARD-KEYWORD)
+                   WHEN 'AS-OF-DATE'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-AS-OF-DATE
+                   WHEN OTHER
+                       DISPLAY 'ST-ALLOC-REPORT: ignoring unrecognized control card keyword: '
+                           FUNCTION TRIM(WS-CARD-KEYWORD)
+               END-EVALUATE
+           END-IF.
+
+       0070-DETERMINE-AS-OF-DATE.
+           IF WS-AS-OF-DATE = 0
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AS-OF-DATE
+           END-IF
+           DISPLAY 'ST-ALLOC-REPORT: reporting on allocations dated ' WS-AS-OF-DATE.
+
+       0100-SCAN-AUDIT-LOG.
+           OPEN INPUT AUDIT-IN
+           IF WS-AUDIT-STATUS = '35'
+               DISPLAY 'ST-ALLOC-REPORT: ST.AUDIT.ALLOC (AUDITIN) not found - nothing to report.'
+           ELSE
+               PERFORM UNTIL WS-AUDIT-EOF
+                   READ AUDIT-IN
+                       AT END
+                           SET WS-AUDIT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0200-ACCUMULATE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-IN
+           END-IF.
+
+       0200-ACCUMULATE-RECORD.
+      *> ST-DATASET-WRITER's OPEN EXTEND never truncates ST.AUDIT.ALLOC,
+      *> so a record outside today's (or the operator-supplied AS-OF-
+      *> DATE's) scope belongs to a prior day's report, not this one.
+           IF AUDIT-TIMESTAMP(1:8) = WS-AS-OF-DATE
+      *> A dual-target fan-out run appends two records per generation -
+      *> one PRIMARY (or VSAM) and one EXTRACT for the flat-sequential
+      *> fan-out. Counting both would double the generation/space totals
+      *> for every such run, so only the PRIMARY/VSAM record represents
+      *> the generation; EXTRACT is tallied separately and left out of
+      *> the capacity totals below.
+               IF AUDIT-TARGET-TYPE = 'EXTRACT'
+                   ADD 1 TO WS-EXTRACT-COUNT
+               ELSE
+                   ADD 1 TO WS-GENERATIONS-TOTAL
+                   ADD AUDIT-SPACE-PRIMARY TO WS-SPACE-PRIMARY-TOTAL
+                   ADD AUDIT-SPACE-SECONDARY TO WS-SPACE-SECONDARY-TOTAL
+
+                   EVALUATE AUDIT-COMPRESS-DATA
+                       WHEN 'Y'
+                           ADD 1 TO WS-COMPRESS-COUNT
+                       WHEN 'N'
+                           ADD 1 TO WS-NOCOMPRESS-COUNT
+                       WHEN OTHER
+                           ADD 1 TO WS-UNSPECIFIED-COUNT
+                   END-EVALUATE
+
+                   PERFORM 0210-SLIDE-TREND-WINDOW
+               END-IF
+
+      *> A VSAM record's routine first pass (the cluster not yet defined,
+      *> the DEFINE CLUSTER statement only staged for the companion
+      *> IDCAMS step) is flagged AUDIT-STAGED-FLAG = 'Y' and is not a
+      *> failure - counting it would overstate bad allocations on every
+      *> VSAM run's normal first pass.
+               IF AUDIT-STAGED-FLAG = 'Y'
+                   ADD 1 TO WS-VSAM-STAGED-COUNT
+               ELSE
+                   IF AUDIT-RETURN-CODE NOT = 0 AND AUDIT-RETURN-CODE NOT = 4
+                       ADD 1 TO WS-FAILED-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       0210-SLIDE-TREND-WINDOW.
+      *> Keep only the most recent WS-TREND-WINDOW-SIZE generations'
+      *> total requested space (primary + secondary) for the trend line.
+           IF WS-TREND-COUNT >= WS-TREND-WINDOW-SIZE
+               PERFORM VARYING WS-TREND-IX FROM 1 BY 1
+                   UNTIL WS-TREND-IX >= WS-TREND-WINDOW-SIZE
+                   MOVE WS-TREND-ENTRY(WS-TREND-IX + 1) TO WS-TREND-ENTRY(WS-TREND-IX)
+               END-PERFORM
+               COMPUTE WS-TREND-ENTRY(WS-TREND-WINDOW-SIZE) =
+                   AUDIT-SPACE-PRIMARY + AUDIT-SPACE-SECONDARY
+           ELSE
+               ADD 1 TO WS-TREND-COUNT
+               COMPUTE WS-TREND-ENTRY(WS-TREND-COUNT) =
+                   AUDIT-SPACE-PRIMARY + AUDIT-SPACE-SECONDARY
+           END-IF.
+
+       0900-DISPLAY-REPORT.
+           DISPLAY '========================================================'
+           DISPLAY 'ST-ALLOC-REPORT: daily allocation/capacity summary'
+           DISPLAY 'Report date ................... ' WS-AS-OF-DATE
+           DISPLAY '========================================================'
+           DISPLAY 'Generations created .......... ' WS-GENERATIONS-TOTAL
+           DISPLAY 'Allocations with bad RC ....... ' WS-FAILED-COUNT
+           DISPLAY 'Total primary space requested . ' WS-SPACE-PRIMARY-TOTAL
+           DISPLAY 'Total secondary space requested ' WS-SPACE-SECONDARY-TOTAL
+           DISPLAY 'COMPRESS allocations .......... ' WS-COMPRESS-COUNT
+           DISPLAY 'NOCOMPRESS allocations ........ ' WS-NOCOMPRESS-COUNT
+           DISPLAY 'Unspecified COMPRESS setting .. ' WS-UNSPECIFIED-COUNT
+           DISPLAY 'Extract fan-out allocations ... ' WS-EXTRACT-COUNT
+               ' (excluded from the totals above)'
+           DISPLAY 'VSAM clusters pending IDCAMS DEFINE ' WS-VSAM-STAGED-COUNT
+               ' (excluded from failure count)'
+
+           IF WS-TREND-COUNT > 1
+               DISPLAY '--------------------------------------------------------'
+               DISPLAY 'Growth trend, oldest to newest of last '
+                   WS-TREND-COUNT ' generations (primary+secondary space):'
+               PERFORM VARYING WS-TREND-IX FROM 1 BY 1
+                   UNTIL WS-TREND-IX > WS-TREND-COUNT
+                   DISPLAY '  generation ' WS-TREND-IX ' of '
+                       WS-TREND-COUNT ': ' WS-TREND-ENTRY(WS-TREND-IX)
+               END-PERFORM
+               IF WS-TREND-ENTRY(WS-TREND-COUNT) > WS-TREND-ENTRY(1)
+                   DISPLAY '  trend: growing'
+               ELSE
+                   IF WS-TREND-ENTRY(WS-TREND-COUNT) < WS-TREND-ENTRY(1)
+                       DISPLAY '  trend: shrinking'
+                   ELSE
+                       DISPLAY '  trend: flat'
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY '========================================================'.
