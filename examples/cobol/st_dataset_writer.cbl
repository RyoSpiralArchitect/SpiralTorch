@@ -5,8 +5,117 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-Z15.
        OBJECT-COMPUTER. IBM-Z15.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT NARRATION-FEED ASSIGN TO NARRFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+           SELECT NARRATION-OUTPUT ASSIGN TO NARRBUF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT EXTRACT-OUTPUT ASSIGN TO NARREXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-OUTPUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT NARRATION-KSDS-OUTPUT ASSIGN TO NARRKSDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NARR-KEY
+               FILE STATUS IS WS-KSDS-STATUS.
+           SELECT IDCAMS-CMD-FILE ASSIGN TO IDCAMSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IDCAMS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  WS-CARD-RECORD                PIC X(80).
+
+       FD  AUDIT-FILE.
+      *> ST.AUDIT.ALLOC - durable record of every allocation this
+      *> program has performed, for compliance review and for
+      *> comparing one GDG generation's DCB/SMS parameters to another.
+       COPY STAUDREC.
+
+       FD  NARRATION-FEED
+           RECORD CONTAINS 512 CHARACTERS.
+       01  NARRATION-FEED-RECORD         PIC X(512).
+
+       FD  NARRATION-OUTPUT
+           RECORD CONTAINS 512 CHARACTERS.
+       01  NARRATION-OUTPUT-RECORD       PIC X(512).
+
+       FD  EXTRACT-OUTPUT
+           RECORD CONTAINS 512 CHARACTERS.
+      *> Plain sequential fan-out copy of the same narration records,
+      *> suitable for FTP/Connect:Direct pickup by downstream teams who
+      *> cannot read the PDS/GDG member directly off-platform.
+       01  EXTRACT-OUTPUT-RECORD         PIC X(512).
+
+       FD  CHECKPOINT-FILE.
+      *> ST.CTL.CHECKPT - how far the last run for a target data set
+      *> got, so a rerun can resume or clean up instead of abending on
+      *> DISP(NEW) against a half-written generation.
+       COPY STCKPREC.
+
+       FD  NARRATION-KSDS-OUTPUT.
+      *> VSAM KSDS target used when WS-DATASET-TYPE is 'KSDS' - the key
+      *> occupies the leading WS-KEY-LENGTH bytes of the record,
+      *> matching the compiled-in KEYOFF(0) default BPXWDYN/IDCAMS would
+      *> otherwise be told to use.
+       01  NARRATION-KSDS-RECORD.
+           05  NARR-KEY                  PIC X(16).
+           05  NARR-KSDS-DATA            PIC X(496).
+
+       FD  IDCAMS-CMD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *> DEFINE CLUSTER statement for the companion IDCAMS step that
+      *> actually builds the VSAM cluster - BPXWDYN's SVC 99 allocation
+      *> cannot define VSAM KSDS structure, only IDCAMS can.
+       01  IDCAMS-CMD-RECORD              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                PIC XX VALUE '00'.
+       01  WS-FEED-STATUS                 PIC XX VALUE '00'.
+       01  WS-OUTPUT-STATUS               PIC XX VALUE '00'.
+       01  WS-EXTRACT-OUTPUT-STATUS       PIC XX VALUE '00'.
+       01  WS-KSDS-STATUS                 PIC XX VALUE '00'.
+       01  WS-IDCAMS-STATUS               PIC XX VALUE '00'.
+       01  WS-CKPT-STATUS                 PIC XX VALUE '00'.
+       01  WS-FEED-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-FEED-EOF                VALUE 'Y'.
+      *> WS-RECORD-COUNT tracks the primary/VSAM target's successful
+      *> writes (and is what feeds CKPT-RECORD-COUNT, since checkpoint/
+      *> restart tracking stays scoped to the primary target); the
+      *> extract fan-out gets its own counter since the two targets'
+      *> writes succeed or fail independently.
+       01  WS-RECORD-COUNT                PIC 9(9) COMP VALUE ZERO.
+       01  WS-EXTRACT-RECORD-COUNT        PIC 9(9) COMP VALUE ZERO.
+       01  WS-RESTART-SW                  PIC X VALUE 'N'.
+           88  WS-IS-RESTART               VALUE 'Y'.
+       01  WS-SKIP-ALLOC-SW               PIC X VALUE 'N'.
+           88  WS-SKIP-ALLOC                VALUE 'Y'.
+      *> Set when 0350-PREFLIGHT-CHECK detects a NEW-disposition
+      *> collision with AUTO-RESOLVE=N - the allocation call is skipped,
+      *> but the run falls through to the normal end-of-run audit
+      *> record instead of aborting mid-paragraph, so this failure is
+      *> not the one allocation attempt the audit trail never records.
+       01  WS-PREFLIGHT-COLLISION-SW      PIC X VALUE 'N'.
+           88  WS-PREFLIGHT-COLLISION       VALUE 'Y'.
+       01  WS-CLEANUP-CMD                 PIC X(96) VALUE SPACES.
+       01  WS-CLEANUP-POINTER             PIC S9(4) COMP VALUE 1.
+       01  WS-SYSIN-STATUS                PIC XX VALUE '00'.
+       01  WS-CARD-EOF-SW                 PIC X VALUE 'N'.
+           88  WS-CARD-EOF                VALUE 'Y'.
+       01  WS-CARD-KEYWORD                PIC X(20) VALUE SPACES.
+       01  WS-CARD-VALUE                  PIC X(60) VALUE SPACES.
        01  WS-ROUTE.
            05  WS-DATASET-NAME        PIC X(44) VALUE 'ST.DATA.NARRATION(+1)'.
            05  WS-MEMBER              PIC X(8)  VALUE 'NARRATE '.
@@ -34,11 +143,49 @@
            05  WS-RETENTION           PIC 9(4)  VALUE 0045.
            05  WS-RELEASE-SPACE       PIC X     VALUE 'Y'.
            05  WS-EXPIRATION          PIC 9(7)  VALUE 2025123.
+           05  WS-AUTO-RESOLVE        PIC X     VALUE 'N'.
+               88  WS-AUTO-RESOLVE-IS-ON  VALUE 'Y'.
+           05  WS-EXTRACT-ENABLED     PIC X     VALUE 'N'.
+               88  WS-EXTRACT-IS-ON     VALUE 'Y'.
+           05  WS-EXTRACT-DATASET-NAME PIC X(44) VALUE 'ST.DATA.NARRATION.EXTRACT(+1)'.
        01  WS-DSORG                  PIC X(2)  VALUE SPACES.
+       01  WS-VSAM-MODE-SW           PIC X     VALUE 'N'.
+           88  WS-IS-VSAM-MODE         VALUE 'Y'.
+       01  WS-VSAM-CLUSTER-READY-SW  PIC X     VALUE 'N'.
+           88  WS-VSAM-CLUSTER-READY    VALUE 'Y'.
+       01  WS-PRIMARY-READY-SW       PIC X     VALUE 'N'.
+           88  WS-PRIMARY-READY         VALUE 'Y'.
+       01  WS-EXTRACT-READY-SW       PIC X     VALUE 'N'.
+           88  WS-EXTRACT-READY         VALUE 'Y'.
        01  WS-TARGET-DSN             PIC X(64) VALUE SPACES.
        01  WS-TARGET-POINTER         PIC S9(4) COMP VALUE 1.
-       01  WS-ALLOC-CMD              PIC X(256) VALUE SPACES.
+       01  WS-GDG-RELATIVE-TALLY     PIC 9(2) COMP VALUE ZERO.
+       01  WS-EXTRACT-TARGET-DSN     PIC X(64) VALUE SPACES.
+       01  WS-EXTRACT-POINTER        PIC S9(4) COMP VALUE 1.
+      *> Captured from WS-DISPOSITION before 0320-CHECK-RESTART or
+      *> 0350-PREFLIGHT-CHECK can switch it to MOD for the primary
+      *> target's restart/collision handling - the extract fan-out has
+      *> no checkpoint of its own to say whether IT needs resuming, so
+      *> it must not inherit a MOD switch that was only earned by the
+      *> primary target's restart state.
+       01  WS-EXTRACT-DISPOSITION    PIC X(3)  VALUE SPACES.
+       01  WS-ALLOC-CMD              PIC X(1024) VALUE SPACES.
        01  WS-ALLOC-POINTER          PIC S9(4) COMP VALUE 1.
+       01  WS-ALLOC-CMD-OVERFLOW-SW  PIC X     VALUE 'N'.
+           88  WS-ALLOC-CMD-OVERFLOW   VALUE 'Y'.
+       01  WS-EXTRACT-ALLOC-CMD      PIC X(1024) VALUE SPACES.
+       01  WS-EXTRACT-ALLOC-POINTER PIC S9(4) COMP VALUE 1.
+       01  WS-EXTRACT-ALLOC-CMD-OVERFLOW-SW PIC X VALUE 'N'.
+           88  WS-EXTRACT-ALLOC-CMD-OVERFLOW  VALUE 'Y'.
+       01  WS-EXTRACT-RETURN-CODE    PIC S9(9) COMP VALUE ZERO.
+       01  WS-EXTRACT-REASON-CODE    PIC S9(9) COMP VALUE ZERO.
+       01  WS-EXTRACT-MESSAGE        PIC X(80) VALUE SPACES.
+       01  WS-EXTRACT-RETURN-TEXT    PIC -(8)9 VALUE ZERO.
+       01  WS-EXTRACT-REASON-TEXT    PIC -(8)9 VALUE ZERO.
+       01  WS-IDCAMS-LINE-TABLE.
+           05  WS-IDCAMS-LINE         OCCURS 10 TIMES PIC X(80).
+       01  WS-IDCAMS-LINE-COUNT      PIC 9(2) COMP VALUE ZERO.
+       01  WS-IDCAMS-SUBSCRIPT       PIC 9(2) COMP VALUE ZERO.
        01  WS-LENGTH-TEXT            PIC Z(5)   VALUE ZEROES.
        01  WS-BLOCK-TEXT             PIC Z(5)   VALUE ZEROES.
        01  WS-BUFFER-TEXT            PIC Z(5)   VALUE ZEROES.
@@ -50,25 +197,241 @@
        01  WS-DIRECTORY-TEXT         PIC 9(5)   VALUE ZEROES.
        01  WS-RETENTION-TEXT         PIC Z(4)   VALUE ZEROES.
        01  WS-EXPIRATION-TEXT        PIC 9(7)   VALUE ZEROES.
+       01  WS-INFO-CMD               PIC X(96) VALUE SPACES.
+       01  WS-INFO-POINTER           PIC S9(4) COMP VALUE 1.
        01  WS-RETURN-CODE            PIC S9(9) COMP VALUE ZERO.
+       01  WS-RETURN-CODE-TEXT       PIC -(8)9 VALUE ZERO.
+       01  WS-REASON-CODE-TEXT       PIC -(8)9 VALUE ZERO.
        01  WS-MESSAGE                PIC X(80) VALUE SPACES.
 
+      *> Parameter area and return/reason codes for the dynamic
+      *> allocation callable service.
+       COPY STBPXDYN.
+
        PROCEDURE DIVISION.
-           *> Determine DSORG based on whether a PDS member was supplied.
+       0000-MAIN-PROCESS.
+           PERFORM 0050-READ-CONTROL-CARD
+           PERFORM 0100-DERIVE-DSORG
+           PERFORM 0200-VALIDATE-BLOCK-SIZE
+           PERFORM 0300-BUILD-TARGET-DSN
+           PERFORM 0310-RESOLVE-GDG-GENERATION
+           PERFORM 0320-CHECK-RESTART
+      *> The VSAM cluster-readiness probe is a non-mutating INFO
+      *> request - unlike the NEW-disposition collision probe below, it
+      *> has nothing to skip on a restart, and WS-VSAM-CLUSTER-READY is
+      *> the only thing that tells 0850 whether the payload can be
+      *> loaded, so it must run on every pass, restart or not.
+           IF WS-IS-VSAM-MODE
+               PERFORM 0360-PREFLIGHT-CHECK-VSAM
+           ELSE
+               IF NOT WS-SKIP-ALLOC
+                   PERFORM 0350-PREFLIGHT-CHECK
+               END-IF
+           END-IF
+           PERFORM 0400-EDIT-NUMERIC-FIELDS
+
+           IF WS-IS-VSAM-MODE
+      *> Steady state for an existing cluster is "append to it, issue
+      *> no IDCAMS action" - only build the DEFINE CLUSTER text when
+      *> 0360-PREFLIGHT-CHECK-VSAM found the cluster missing, the same
+      *> condition 0720-WRITE-DEFINE-CLUSTER-CMD below already gates on,
+      *> so WS-ALLOC-CMD (and the audit record it feeds) doesn't claim a
+      *> DEFINE CLUSTER was staged when this run never issued one.
+               IF NOT WS-VSAM-CLUSTER-READY
+                   PERFORM 0520-BUILD-DEFINE-CLUSTER-CMD
+               END-IF
+           ELSE
+               PERFORM 0500-BUILD-ALLOC-CMD
+               DISPLAY 'BPXWDYN command built from planner metadata:'
+               DISPLAY '  ' FUNCTION TRIM(WS-ALLOC-CMD)
+           END-IF
+
+           IF WS-IS-VSAM-MODE
+               IF NOT WS-VSAM-CLUSTER-READY
+                   PERFORM 0720-WRITE-DEFINE-CLUSTER-CMD
+               END-IF
+           ELSE
+      *> CALL 'BPXWDYN' allocations are scoped to the job step's
+      *> address space - a rerun is a brand-new job submission, so even
+      *> a resumed generation has to be re-bound to its DD in this run.
+      *> 0320-CHECK-RESTART already switched WS-DISPOSITION to 'MOD' for
+      *> a resumed generation, so the call below attaches to the
+      *> existing data instead of recreating it.
+               IF WS-SKIP-ALLOC
+                   DISPLAY 'ST-DATASET-WRITER: resuming prior partial generation - reallocating with DISP(MOD).'
+               END-IF
+               IF WS-PREFLIGHT-COLLISION
+                   DISPLAY 'ST-DATASET-WRITER: skipping allocation call - preflight collision already recorded as a failure.'
+               ELSE
+                   PERFORM 0600-CALL-BPXWDYN
+                   PERFORM 0700-EVALUATE-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF WS-EXTRACT-IS-ON AND NOT WS-IS-VSAM-MODE
+               PERFORM 0510-BUILD-EXTRACT-ALLOC-CMD
+               PERFORM 0730-CALL-BPXWDYN-EXTRACT
+               PERFORM 0750-EVALUATE-EXTRACT-RETURN-CODE
+               PERFORM 0315-RESOLVE-EXTRACT-GENERATION
+               PERFORM 0820-WRITE-EXTRACT-AUDIT-RECORD
+           END-IF
+
+           PERFORM 0800-WRITE-AUDIT-RECORD
+           PERFORM 0810-WRITE-CHECKPOINT-ALLOC
+           PERFORM 0850-WRITE-NARRATION-PAYLOAD
+           PERFORM 0860-WRITE-CHECKPOINT-COMPLETE
+
+           STOP RUN.
+
+       0050-READ-CONTROL-CARD.
+      *> Load WS-ROUTE overrides from a SYSIN control-card member so
+      *> operations can repoint a run at a different generation,
+      *> volume, or retention period without a recompile. Keyword=value
+      *> cards; any keyword not present keeps its compiled-in default.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-SYSIN-STATUS = '35'
+               DISPLAY 'ST-DATASET-WRITER: no SYSIN control cards found, using compiled-in defaults.'
+           ELSE
+               PERFORM UNTIL WS-CARD-EOF
+                   READ CONTROL-CARD-FILE
+                       AT END
+                           SET WS-CARD-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 0060-APPLY-CONTROL-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       0060-APPLY-CONTROL-CARD.
+      *> Ignore blank lines and comment cards (an '*' in column 1).
+           IF WS-CARD-RECORD(1:1) = '*' OR FUNCTION LENGTH(FUNCTION TRIM(WS-CARD-RECORD)) = 0
+               CONTINUE
+           ELSE
+               MOVE SPACES TO WS-CARD-KEYWORD WS-CARD-VALUE
+               UNSTRING WS-CARD-RECORD DELIMITED BY '='
+                   INTO WS-CARD-KEYWORD WS-CARD-VALUE
+               END-UNSTRING
+               EVALUATE FUNCTION TRIM(WS-CARD-KEYWORD)
+                   WHEN 'DATASET-NAME'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-DATASET-NAME
+                   WHEN 'MEMBER'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-MEMBER
+                   WHEN 'DISPOSITION'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-DISPOSITION
+                   WHEN 'VOLUME'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-VOLUME
+                   WHEN 'RECORD-FORMAT'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-RECORD-FORMAT
+                   WHEN 'RECORD-LENGTH'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-RECORD-LENGTH
+                   WHEN 'BLOCK-SIZE'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-BLOCK-SIZE
+                   WHEN 'DATA-CLASS'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-DATA-CLASS
+                   WHEN 'MANAGEMENT-CLASS'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-MANAGEMENT-CLASS
+                   WHEN 'STORAGE-CLASS'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-STORAGE-CLASS
+                   WHEN 'BUFFER-COUNT'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-BUFFER-COUNT
+                   WHEN 'KEY-LENGTH'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-KEY-LENGTH
+                   WHEN 'KEY-OFFSET'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-KEY-OFFSET
+                   WHEN 'CCSID'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-CCSID
+                   WHEN 'COMPRESS-DATA'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-COMPRESS-DATA
+                   WHEN 'SPACE-PRIMARY'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-SPACE-PRIMARY
+                   WHEN 'SPACE-SECONDARY'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-SPACE-SECONDARY
+                   WHEN 'SPACE-UNIT'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-SPACE-UNIT
+                   WHEN 'DIRECTORY-BLOCKS'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-DIRECTORY-BLOCKS
+                   WHEN 'DATASET-TYPE'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-DATASET-TYPE
+                   WHEN 'LIKE-DATASET'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-LIKE-DATASET
+                   WHEN 'UNIT'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-UNIT
+                   WHEN 'AVGREC'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-AVGREC
+                   WHEN 'RETENTION'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-RETENTION
+                   WHEN 'RELEASE-SPACE'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-RELEASE-SPACE
+                   WHEN 'EXPIRATION'
+                       MOVE FUNCTION NUMVAL(WS-CARD-VALUE) TO WS-EXPIRATION
+                   WHEN 'AUTO-RESOLVE'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-AUTO-RESOLVE
+                   WHEN 'EXTRACT-ENABLED'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-EXTRACT-ENABLED
+                   WHEN 'EXTRACT-DATASET-NAME'
+                       MOVE FUNCTION TRIM(WS-CARD-VALUE) TO WS-EXTRACT-DATASET-NAME
+                   WHEN OTHER
+                       DISPLAY 'ST-DATASET-WRITER: ignoring unrecognized control card keyword: '
+                           FUNCTION TRIM(WS-CARD-KEYWORD)
+               END-EVALUATE
+           END-IF.
+
+       0100-DERIVE-DSORG.
+      *> Determine DSORG based on whether a PDS member was supplied.
            IF FUNCTION LENGTH(FUNCTION TRIM(WS-MEMBER)) > 0
                MOVE 'PO' TO WS-DSORG
            ELSE
                MOVE 'PS' TO WS-DSORG
            END-IF
 
-           *> Ensure the block size can hold an integral number of records.
-           IF WS-BLOCK-SIZE REM WS-RECORD-LENGTH NOT = 0
-               MOVE 'Invalid block size for the supplied record length.' TO WS-MESSAGE
+      *> DATASET-TYPE(KSDS) asks for a keyed VSAM cluster rather than
+      *> the PDS/PDSE library path - that goes through IDCAMS DEFINE
+      *> CLUSTER, not a BPXWDYN ALLOC, so flag it here for the rest of
+      *> the run.
+           IF FUNCTION TRIM(WS-DATASET-TYPE) = 'KSDS'
+               SET WS-IS-VSAM-MODE TO TRUE
+      *> NARRATION-KSDS-RECORD's key region (see its FD) is a compile-
+      *> time-fixed 16 bytes at offset 0 - COBOL's RECORD KEY clause
+      *> names a fixed subordinate item, it cannot track a SYSIN-
+      *> supplied KEY-LENGTH/KEY-OFFSET at run time the way the IDCAMS
+      *> KEYS() clause built from those same fields can. Reject any
+      *> other combination up front rather than stage a DEFINE CLUSTER
+      *> whose key geometry the payload write below cannot actually
+      *> honor.
+               IF WS-KEY-LENGTH NOT = 16 OR WS-KEY-OFFSET NOT = 0
+                   MOVE 'KEY-LENGTH/KEY-OFFSET must be 16/0 for DATASET-TYPE(KSDS) - the compiled record layout cannot key on anything else.'
+                       TO WS-MESSAGE
+                   DISPLAY WS-MESSAGE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       0200-VALIDATE-BLOCK-SIZE.
+      *> NARRATION-FEED-RECORD/NARRATION-OUTPUT-RECORD/EXTRACT-OUTPUT-
+      *> RECORD are all compile-time-fixed 512-byte records, and every
+      *> payload write below moves a whole one of those records - the
+      *> same fixed-layout limitation 0100-DERIVE-DSORG already applies
+      *> to the KSDS key region applies here to LRECL/RECORDSIZE. Reject
+      *> a SYSIN RECORD-LENGTH that the compiled record layout cannot
+      *> honor rather than allocate a data set whose LRECL/RECORDSIZE no
+      *> longer matches what the program actually writes.
+           IF WS-RECORD-LENGTH NOT = 512
+               MOVE 'RECORD-LENGTH must be 512 - the compiled record layout cannot be written at any other length.'
+                   TO WS-MESSAGE
                DISPLAY WS-MESSAGE
                STOP RUN
            END-IF
 
-           *> Build the fully-qualified dataset name, appending the member when present.
+      *> Ensure the block size can hold an integral number of records.
+           IF FUNCTION REM(WS-BLOCK-SIZE WS-RECORD-LENGTH) NOT = 0
+               MOVE 'Invalid block size for the supplied record length.' TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               STOP RUN
+           END-IF.
+
+       0300-BUILD-TARGET-DSN.
+      *> Build the fully-qualified dataset name, appending the member when present.
            MOVE SPACES TO WS-TARGET-DSN
            MOVE 1 TO WS-TARGET-POINTER
            STRING
@@ -77,17 +440,348 @@
                WITH POINTER WS-TARGET-POINTER
            END-STRING
 
-           IF FUNCTION LENGTH(FUNCTION TRIM(WS-MEMBER)) > 0
+      *> A VSAM cluster name carries no member portion - only the
+      *> PDS/PDSE library path appends one.
+           IF NOT WS-IS-VSAM-MODE
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-MEMBER)) > 0
+                   STRING
+                       '('
+                       FUNCTION TRIM(WS-MEMBER)
+                       ')'
+                       INTO WS-TARGET-DSN
+                       WITH POINTER WS-TARGET-POINTER
+                   END-STRING
+               END-IF
+           END-IF
+
+      *> The flat extract is always a plain sequential data set - no
+      *> member, regardless of whether the primary target is a PDS.
+           IF WS-EXTRACT-IS-ON
+               MOVE SPACES TO WS-EXTRACT-TARGET-DSN
+               MOVE 1 TO WS-EXTRACT-POINTER
                STRING
-                   '('
-                   FUNCTION TRIM(WS-MEMBER)
-                   ')'
-                   INTO WS-TARGET-DSN
-                   WITH POINTER WS-TARGET-POINTER
+                   FUNCTION TRIM(WS-EXTRACT-DATASET-NAME)
+                   INTO WS-EXTRACT-TARGET-DSN
+                   WITH POINTER WS-EXTRACT-POINTER
                END-STRING
+               MOVE WS-DISPOSITION TO WS-EXTRACT-DISPOSITION
+           END-IF.
+
+       0310-RESOLVE-GDG-GENERATION.
+      *> A relative GDG reference such as (+1) always means "the next
+      *> generation relative to right now" - it cannot identify one
+      *> specific generation across separate runs, which is exactly
+      *> what 0320-CHECK-RESTART's checkpoint comparison and
+      *> 0350-PREFLIGHT-CHECK's collision probe need. Resolve it once,
+      *> up front, to the absolute generation name BPXWDYN's INFO
+      *> service reports back in its info text, and use that absolute
+      *> name for the rest of this run in place of the raw relative
+      *> notation.
+           MOVE ZERO TO WS-GDG-RELATIVE-TALLY
+           INSPECT WS-TARGET-DSN TALLYING WS-GDG-RELATIVE-TALLY FOR ALL '(+'
+           IF WS-GDG-RELATIVE-TALLY = 0
+               INSPECT WS-TARGET-DSN TALLYING WS-GDG-RELATIVE-TALLY FOR ALL '(-'
            END-IF
 
-           *> Convert numeric DCB values to editable strings for BPXWDYN.
+           IF WS-GDG-RELATIVE-TALLY > 0
+               MOVE SPACES TO WS-INFO-CMD
+               MOVE 1 TO WS-INFO-POINTER
+               STRING
+                   'INFO DA(''' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+                   ''')' DELIMITED BY SIZE
+                   INTO WS-INFO-CMD
+                   WITH POINTER WS-INFO-POINTER
+               END-STRING
+
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INFO-CMD)) TO WS-DYN-REQUEST-LEN
+               MOVE FUNCTION TRIM(WS-INFO-CMD) TO WS-DYN-REQUEST-TEXT
+               MOVE ZERO TO WS-DYN-RETURN-CODE
+               MOVE ZERO TO WS-DYN-REASON-CODE
+               MOVE ZERO TO WS-DYN-INFO-LEN
+               MOVE SPACES TO WS-DYN-INFO-TEXT
+
+               CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                     WS-DYN-RETURN-CODE
+                                     WS-DYN-REASON-CODE
+                                     WS-DYN-INFO
+               END-CALL
+
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-DYN-INFO-TEXT)) > 0
+                   MOVE FUNCTION TRIM(WS-DYN-INFO-TEXT) TO WS-TARGET-DSN
+                   DISPLAY 'ST-DATASET-WRITER: resolved relative generation to '
+                       FUNCTION TRIM(WS-TARGET-DSN)
+               ELSE
+                   DISPLAY 'ST-DATASET-WRITER: BPXWDYN did not return a resolved generation name - '
+                       'checkpoint/restart tracking for this run will key off the unresolved name '
+                       FUNCTION TRIM(WS-TARGET-DSN)
+               END-IF
+           END-IF.
+
+       0315-RESOLVE-EXTRACT-GENERATION.
+      *> Same relative-to-absolute resolution as 0310, scoped to the
+      *> extract fan-out target and run after its own allocation has
+      *> completed (rather than up front, like 0310) - by then the
+      *> generation this run just allocated actually exists, so the
+      *> INFO probe can report its absolute name back. Without this the
+      *> EXTRACT audit record would permanently carry the literal
+      *> relative notation instead of the generation BPXWDYN allocated,
+      *> leaving the audit trail and capacity report with no way to
+      *> identify which generation a given EXTRACT record belongs to.
+           IF WS-EXTRACT-RETURN-CODE = 0 OR WS-EXTRACT-RETURN-CODE = 4
+               MOVE ZERO TO WS-GDG-RELATIVE-TALLY
+               INSPECT WS-EXTRACT-TARGET-DSN TALLYING WS-GDG-RELATIVE-TALLY FOR ALL '(+'
+               IF WS-GDG-RELATIVE-TALLY = 0
+                   INSPECT WS-EXTRACT-TARGET-DSN TALLYING WS-GDG-RELATIVE-TALLY FOR ALL '(-'
+               END-IF
+
+               IF WS-GDG-RELATIVE-TALLY > 0
+                   MOVE SPACES TO WS-INFO-CMD
+                   MOVE 1 TO WS-INFO-POINTER
+                   STRING
+                       'INFO DA(''' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXTRACT-TARGET-DSN) DELIMITED BY SIZE
+                       ''')' DELIMITED BY SIZE
+                       INTO WS-INFO-CMD
+                       WITH POINTER WS-INFO-POINTER
+                   END-STRING
+
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INFO-CMD)) TO WS-DYN-REQUEST-LEN
+                   MOVE FUNCTION TRIM(WS-INFO-CMD) TO WS-DYN-REQUEST-TEXT
+                   MOVE ZERO TO WS-DYN-RETURN-CODE
+                   MOVE ZERO TO WS-DYN-REASON-CODE
+                   MOVE ZERO TO WS-DYN-INFO-LEN
+                   MOVE SPACES TO WS-DYN-INFO-TEXT
+
+                   CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                         WS-DYN-RETURN-CODE
+                                         WS-DYN-REASON-CODE
+                                         WS-DYN-INFO
+                   END-CALL
+
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-DYN-INFO-TEXT)) > 0
+                       MOVE FUNCTION TRIM(WS-DYN-INFO-TEXT) TO WS-EXTRACT-TARGET-DSN
+                       DISPLAY 'ST-DATASET-WRITER: resolved extract relative generation to '
+                           FUNCTION TRIM(WS-EXTRACT-TARGET-DSN)
+                   ELSE
+                       DISPLAY 'ST-DATASET-WRITER: BPXWDYN did not return a resolved extract generation name - '
+                           'the audit record will carry the unresolved name '
+                           FUNCTION TRIM(WS-EXTRACT-TARGET-DSN)
+                   END-IF
+               END-IF
+           END-IF.
+
+       0320-CHECK-RESTART.
+      *> A straight rerun after a mid-job abend fails DISP(NEW) against
+      *> the generation the last run already allocated. Consult the
+      *> checkpoint dataset to tell a partial generation from a clean
+      *> start and either resume into it or clean it up first.
+           MOVE 'N' TO WS-RESTART-SW
+           MOVE 'N' TO WS-SKIP-ALLOC-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               DISPLAY 'ST-DATASET-WRITER: no prior checkpoint found - starting fresh.'
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-TARGET-DSN = WS-TARGET-DSN AND CKPT-PHASE NOT = 'COMPLETE'
+                           SET WS-IS-RESTART TO TRUE
+                           DISPLAY 'ST-DATASET-WRITER: restart detected for '
+                               FUNCTION TRIM(WS-TARGET-DSN)
+                               ' - last checkpoint phase was ' FUNCTION TRIM(CKPT-PHASE)
+                           IF WS-AUTO-RESOLVE-IS-ON
+                               DISPLAY '  AUTO-RESOLVE=Y - resuming the write against the existing generation.'
+                               MOVE 'MOD' TO WS-DISPOSITION
+                               SET WS-SKIP-ALLOC TO TRUE
+                           ELSE
+                               DISPLAY '  AUTO-RESOLVE=N - cleaning up the partial generation and redoing the allocation.'
+                               PERFORM 0330-CLEANUP-PARTIAL-GENERATION
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0330-CLEANUP-PARTIAL-GENERATION.
+      *> Scratch and uncatalog the half-written generation from the
+      *> prior run so the normal DISP(NEW) allocation below succeeds.
+           MOVE SPACES TO WS-CLEANUP-CMD
+           MOVE 1 TO WS-CLEANUP-POINTER
+           STRING
+               'FREE DA(''' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+               ''') DELETE' DELIMITED BY SIZE
+               INTO WS-CLEANUP-CMD
+               WITH POINTER WS-CLEANUP-POINTER
+           END-STRING
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CLEANUP-CMD)) TO WS-DYN-REQUEST-LEN
+           MOVE FUNCTION TRIM(WS-CLEANUP-CMD) TO WS-DYN-REQUEST-TEXT
+           MOVE ZERO TO WS-DYN-RETURN-CODE
+           MOVE ZERO TO WS-DYN-REASON-CODE
+           MOVE ZERO TO WS-DYN-INFO-LEN
+           MOVE SPACES TO WS-DYN-INFO-TEXT
+
+           CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                 WS-DYN-RETURN-CODE
+                                 WS-DYN-REASON-CODE
+                                 WS-DYN-INFO
+           END-CALL
+
+           IF WS-DYN-RETURN-CODE = 0
+               DISPLAY '  partial generation scratched and uncataloged.'
+           ELSE
+               DISPLAY '  cleanup FREE failed - return code ' WS-DYN-RETURN-CODE
+                   ' reason code ' WS-DYN-REASON-CODE
+           END-IF
+
+      *> The extract fan-out target is not checkpointed on its own, so
+      *> there is no way to tell whether the aborted run had already
+      *> allocated it. Scratch it unconditionally alongside the primary
+      *> target here - a DISP(NEW) extract allocation would otherwise
+      *> fail "already exists" on every rerun with nothing to catch or
+      *> resolve it, since 0350-PREFLIGHT-CHECK is scoped to the
+      *> primary target only.
+           IF WS-EXTRACT-IS-ON
+               PERFORM 0335-CLEANUP-PARTIAL-EXTRACT
+           END-IF.
+
+       0335-CLEANUP-PARTIAL-EXTRACT.
+           MOVE SPACES TO WS-CLEANUP-CMD
+           MOVE 1 TO WS-CLEANUP-POINTER
+           STRING
+               'FREE DA(''' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXTRACT-TARGET-DSN) DELIMITED BY SIZE
+               ''') DELETE' DELIMITED BY SIZE
+               INTO WS-CLEANUP-CMD
+               WITH POINTER WS-CLEANUP-POINTER
+           END-STRING
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CLEANUP-CMD)) TO WS-DYN-REQUEST-LEN
+           MOVE FUNCTION TRIM(WS-CLEANUP-CMD) TO WS-DYN-REQUEST-TEXT
+           MOVE ZERO TO WS-DYN-RETURN-CODE
+           MOVE ZERO TO WS-DYN-REASON-CODE
+           MOVE ZERO TO WS-DYN-INFO-LEN
+           MOVE SPACES TO WS-DYN-INFO-TEXT
+
+           CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                 WS-DYN-RETURN-CODE
+                                 WS-DYN-REASON-CODE
+                                 WS-DYN-INFO
+           END-CALL
+
+           IF WS-DYN-RETURN-CODE = 0
+               DISPLAY '  partial extract target scratched and uncataloged.'
+           ELSE
+               DISPLAY '  extract cleanup FREE failed - return code ' WS-DYN-RETURN-CODE
+                   ' reason code ' WS-DYN-REASON-CODE
+           END-IF.
+
+       0350-PREFLIGHT-CHECK.
+      *> A NEW disposition blows up with a duplicate-name condition if
+      *> the target already exists - typically a prior run that
+      *> partially completed. Probe for it first with a non-mutating
+      *> BPXWDYN INFO request instead of letting the allocation abend.
+      *> For a VSAM target "already exists" is the success case, handled
+      *> separately by 0360-PREFLIGHT-CHECK-VSAM (called directly from
+      *> 0000-MAIN-PROCESS, since that probe has to run on every pass
+      *> including a restart, unlike this one).
+           IF FUNCTION TRIM(WS-DISPOSITION) = 'NEW'
+               MOVE SPACES TO WS-INFO-CMD
+               MOVE 1 TO WS-INFO-POINTER
+               STRING
+                   'INFO DA(''' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+                   ''')' DELIMITED BY SIZE
+                   INTO WS-INFO-CMD
+                   WITH POINTER WS-INFO-POINTER
+               END-STRING
+
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INFO-CMD)) TO WS-DYN-REQUEST-LEN
+               MOVE FUNCTION TRIM(WS-INFO-CMD) TO WS-DYN-REQUEST-TEXT
+               MOVE ZERO TO WS-DYN-RETURN-CODE
+               MOVE ZERO TO WS-DYN-REASON-CODE
+               MOVE ZERO TO WS-DYN-INFO-LEN
+               MOVE SPACES TO WS-DYN-INFO-TEXT
+
+               CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                     WS-DYN-RETURN-CODE
+                                     WS-DYN-REASON-CODE
+                                     WS-DYN-INFO
+               END-CALL
+
+               IF WS-DYN-RETURN-CODE = 0
+                   IF WS-AUTO-RESOLVE-IS-ON
+                       DISPLAY 'ST-DATASET-WRITER: ' FUNCTION TRIM(WS-TARGET-DSN)
+                           ' already exists - AUTO-RESOLVE=Y, switching DISP(NEW) to DISP(MOD).'
+                       MOVE 'MOD' TO WS-DISPOSITION
+                   ELSE
+                       DISPLAY 'ST-DATASET-WRITER: preflight collision - '
+                           FUNCTION TRIM(WS-TARGET-DSN) ' already exists.'
+                       DISPLAY '  Rerun with AUTO-RESOLVE=Y to switch to DISP(MOD), or'
+                       DISPLAY '  clean up the partial generation and resubmit.'
+                       MOVE 'Preflight collision - target data set already exists.' TO WS-MESSAGE
+                       DISPLAY WS-MESSAGE
+      *> Record this as the allocation failure it is and let control
+      *> fall through to the normal end-of-run audit write instead of
+      *> stopping here - an aborted STOP RUN at this point would be the
+      *> one allocation attempt the audit trail never captured.
+                       MOVE 8 TO WS-RETURN-CODE
+                       MOVE 4 TO WS-DYN-REASON-CODE
+                       MOVE 8 TO RETURN-CODE
+                       SET WS-PREFLIGHT-COLLISION TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       0360-PREFLIGHT-CHECK-VSAM.
+      *> For a VSAM target, the cluster has to already exist before
+      *> narration records can be loaded into it - BPXWDYN's SVC 99
+      *> ALLOC cannot create VSAM structure, only a companion IDCAMS
+      *> step can (see 0520/0720). So "already exists" here is the
+      *> success case, the opposite sense from the PDS/PS NEW-disposition
+      *> check above: probe for the cluster and remember whether it is
+      *> ready so 0850-WRITE-NARRATION-PAYLOAD only loads data once the
+      *> IDCAMS step has actually run, instead of against a cluster
+      *> that does not exist yet.
+           MOVE SPACES TO WS-INFO-CMD
+           MOVE 1 TO WS-INFO-POINTER
+           STRING
+               'INFO DA(''' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+               ''')' DELIMITED BY SIZE
+               INTO WS-INFO-CMD
+               WITH POINTER WS-INFO-POINTER
+           END-STRING
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INFO-CMD)) TO WS-DYN-REQUEST-LEN
+           MOVE FUNCTION TRIM(WS-INFO-CMD) TO WS-DYN-REQUEST-TEXT
+           MOVE ZERO TO WS-DYN-RETURN-CODE
+           MOVE ZERO TO WS-DYN-REASON-CODE
+           MOVE ZERO TO WS-DYN-INFO-LEN
+           MOVE SPACES TO WS-DYN-INFO-TEXT
+
+           CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                 WS-DYN-RETURN-CODE
+                                 WS-DYN-REASON-CODE
+                                 WS-DYN-INFO
+           END-CALL
+
+           MOVE WS-DYN-RETURN-CODE TO WS-RETURN-CODE
+           IF WS-DYN-RETURN-CODE = 0
+               SET WS-VSAM-CLUSTER-READY TO TRUE
+               DISPLAY 'ST-DATASET-WRITER: VSAM cluster ' FUNCTION TRIM(WS-TARGET-DSN)
+                   ' already exists - proceeding to load narration records.'
+           ELSE
+               DISPLAY 'ST-DATASET-WRITER: VSAM cluster ' FUNCTION TRIM(WS-TARGET-DSN)
+                   ' not yet defined - staging IDCAMS DEFINE CLUSTER for the companion step.'
+               DISPLAY '  Rerun this job after the companion IDCAMS step completes to load the payload.'
+           END-IF.
+
+       0400-EDIT-NUMERIC-FIELDS.
+      *> Convert numeric DCB values to editable strings for BPXWDYN.
            MOVE WS-RECORD-LENGTH TO WS-LENGTH-TEXT
            MOVE WS-BLOCK-SIZE TO WS-BLOCK-TEXT
            MOVE WS-BUFFER-COUNT TO WS-BUFFER-TEXT
@@ -98,17 +792,21 @@
            MOVE WS-SPACE-SECONDARY TO WS-SECONDARY-TEXT
            MOVE WS-DIRECTORY-BLOCKS TO WS-DIRECTORY-TEXT
            MOVE WS-RETENTION TO WS-RETENTION-TEXT
-           MOVE WS-EXPIRATION TO WS-EXPIRATION-TEXT
+           MOVE WS-EXPIRATION TO WS-EXPIRATION-TEXT.
 
-           *> Assemble the BPXWDYN allocation command driven by the WASM planner metadata.
+       0500-BUILD-ALLOC-CMD.
+      *> Assemble the BPXWDYN allocation command driven by the WASM planner metadata.
            MOVE SPACES TO WS-ALLOC-CMD
            MOVE 1 TO WS-ALLOC-POINTER
+           MOVE 'N' TO WS-ALLOC-CMD-OVERFLOW-SW
            STRING
                'ALLOC FI(NARRBUF) DA(''' DELIMITED BY SIZE
                FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
                ''') ' DELIMITED BY SIZE
                INTO WS-ALLOC-CMD
                WITH POINTER WS-ALLOC-POINTER
+               ON OVERFLOW
+                   SET WS-ALLOC-CMD-OVERFLOW TO TRUE
            END-STRING
 
            IF FUNCTION LENGTH(FUNCTION TRIM(WS-DISPOSITION)) > 0
@@ -118,6 +816,8 @@
                    ') '
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -136,6 +836,8 @@
                ') ' DELIMITED BY SIZE
                INTO WS-ALLOC-CMD
                WITH POINTER WS-ALLOC-POINTER
+               ON OVERFLOW
+                   SET WS-ALLOC-CMD-OVERFLOW TO TRUE
            END-STRING
 
            IF WS-BUFFER-COUNT > 0
@@ -145,21 +847,15 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
-           IF WS-KEY-LENGTH > 0
-               STRING
-                   'KEYLEN(' DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-KEYLEN-TEXT) DELIMITED BY SIZE
-                   ') ' DELIMITED BY SIZE
-                   'KEYOFF(' DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-KEYOFF-TEXT) DELIMITED BY SIZE
-                   ') ' DELIMITED BY SIZE
-                   INTO WS-ALLOC-CMD
-                   WITH POINTER WS-ALLOC-POINTER
-               END-STRING
-           END-IF
+      *> KEYLEN/KEYOFF describe VSAM key-sequenced structure, not a
+      *> PDS/PDSE library allocation - DATASET-TYPE(KSDS) is the path
+      *> that actually uses WS-KEY-LENGTH/WS-KEY-OFFSET (see
+      *> 0520-BUILD-DEFINE-CLUSTER-CMD's KEYS() clause).
 
            IF FUNCTION LENGTH(FUNCTION TRIM(WS-VOLUME)) > 0
                STRING
@@ -168,6 +864,8 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -178,6 +876,8 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -188,6 +888,8 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -198,6 +900,8 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -210,6 +914,8 @@
                    ')' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
                IF FUNCTION LENGTH(FUNCTION TRIM(WS-SPACE-UNIT)) > 0
                    STRING
@@ -218,12 +924,16 @@
                        ') ' DELIMITED BY SIZE
                        INTO WS-ALLOC-CMD
                        WITH POINTER WS-ALLOC-POINTER
+                       ON OVERFLOW
+                           SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                    END-STRING
                ELSE
                    STRING
                        ') ' DELIMITED BY SIZE
                        INTO WS-ALLOC-CMD
                        WITH POINTER WS-ALLOC-POINTER
+                       ON OVERFLOW
+                           SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                    END-STRING
                END-IF
            END-IF
@@ -235,6 +945,8 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -245,6 +957,8 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
@@ -255,87 +969,760 @@
                    ') ' DELIMITED BY SIZE
                    INTO WS-ALLOC-CMD
                    WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
                END-STRING
            END-IF
 
-            IF FUNCTION LENGTH(FUNCTION TRIM(WS-LIKE-DATASET)) > 0
-                STRING
-                    'LIKE(''' DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-LIKE-DATASET) DELIMITED BY SIZE
-                    ''') ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            END-IF
-
-            IF FUNCTION LENGTH(FUNCTION TRIM(WS-UNIT)) > 0
-                STRING
-                    'UNIT(' DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-UNIT) DELIMITED BY SIZE
-                    ') ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            END-IF
-
-            IF FUNCTION LENGTH(FUNCTION TRIM(WS-AVGREC)) > 0
-                STRING
-                    'AVGREC(' DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-AVGREC) DELIMITED BY SIZE
-                    ') ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            END-IF
-
-            IF WS-RETENTION > 0
-                STRING
-                    'RETENTION(' DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-RETENTION-TEXT) DELIMITED BY SIZE
-                    ') ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            END-IF
-
-            IF WS-COMPRESS-DATA = 'Y'
-                STRING
-                    'COMPRESS ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            ELSE
-                IF WS-COMPRESS-DATA = 'N'
-                    STRING
-                        'NOCOMPRESS ' DELIMITED BY SIZE
-                        INTO WS-ALLOC-CMD
-                        WITH POINTER WS-ALLOC-POINTER
-                    END-STRING
-                END-IF
-            END-IF
-
-            IF WS-RELEASE-SPACE = 'Y'
-                STRING
-                    'RLSE ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            END-IF
-
-            IF WS-EXPIRATION > 0
-                STRING
-                    'EXPDT(' DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-EXPIRATION-TEXT) DELIMITED BY SIZE
-                    ') ' DELIMITED BY SIZE
-                    INTO WS-ALLOC-CMD
-                    WITH POINTER WS-ALLOC-POINTER
-                END-STRING
-            END-IF
-
-           DISPLAY 'BPXWDYN command built from planner metadata:'
-           DISPLAY '  ' FUNCTION TRIM(WS-ALLOC-CMD)
-
-           *> In production the command would be passed to BPXWDYN to allocate
-           *> the dataset before writing the narration payload. Here we just
-           *> confirm the computed statement.
-           STOP RUN.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-LIKE-DATASET)) > 0
+               STRING
+                   'LIKE(''' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LIKE-DATASET) DELIMITED BY SIZE
+                   ''') ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-UNIT)) > 0
+               STRING
+                   'UNIT(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-UNIT) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-AVGREC)) > 0
+               STRING
+                   'AVGREC(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AVGREC) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF WS-RETENTION > 0
+               STRING
+                   'RETENTION(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RETENTION-TEXT) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF WS-COMPRESS-DATA = 'Y'
+               STRING
+                   'COMPRESS ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           ELSE
+               IF WS-COMPRESS-DATA = 'N'
+                   STRING
+                       'NOCOMPRESS ' DELIMITED BY SIZE
+                       INTO WS-ALLOC-CMD
+                       WITH POINTER WS-ALLOC-POINTER
+                       ON OVERFLOW
+                           SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+                   END-STRING
+               END-IF
+           END-IF
+
+           IF WS-RELEASE-SPACE = 'Y'
+               STRING
+                   'RLSE ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF WS-EXPIRATION > 0
+               STRING
+                   'EXPDT(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXPIRATION-TEXT) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+      *> A truncated ALLOC command silently drops whatever clause ran
+      *> past the end of the field - better to stop the run and let the
+      *> operator widen the field than to allocate with the wrong
+      *> SMS/DCB attributes.
+           IF WS-ALLOC-CMD-OVERFLOW
+               MOVE 'BPXWDYN allocation command exceeded WS-ALLOC-CMD - widen the field.'
+                   TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               STOP RUN
+           END-IF.
+
+       0510-BUILD-EXTRACT-ALLOC-CMD.
+      *> Flat sequential fan-out of the same narration data, for
+      *> downstream teams who pick it up off-platform rather than read
+      *> the PDS/GDG member directly. Same DCB shape as the primary
+      *> target but always DSORG(PS) - no member, no directory blocks,
+      *> no COMPRESS.
+           MOVE SPACES TO WS-EXTRACT-ALLOC-CMD
+           MOVE 1 TO WS-EXTRACT-ALLOC-POINTER
+           MOVE 'N' TO WS-EXTRACT-ALLOC-CMD-OVERFLOW-SW
+           STRING
+               'ALLOC FI(NARREXT) DA(''' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXTRACT-TARGET-DSN) DELIMITED BY SIZE
+               ''') ' DELIMITED BY SIZE
+               INTO WS-EXTRACT-ALLOC-CMD
+               WITH POINTER WS-EXTRACT-ALLOC-POINTER
+               ON OVERFLOW
+                   SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+           END-STRING
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-EXTRACT-DISPOSITION)) > 0
+               STRING
+                   'DISP(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXTRACT-DISPOSITION) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-EXTRACT-ALLOC-CMD
+                   WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           STRING
+               'DSORG(PS) ' DELIMITED BY SIZE
+               'RECFM(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RECORD-FORMAT) DELIMITED BY SIZE
+               ') ' DELIMITED BY SIZE
+               'LRECL(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LENGTH-TEXT) DELIMITED BY SIZE
+               ') ' DELIMITED BY SIZE
+               'BLKSIZE(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BLOCK-TEXT) DELIMITED BY SIZE
+               ') ' DELIMITED BY SIZE
+               INTO WS-EXTRACT-ALLOC-CMD
+               WITH POINTER WS-EXTRACT-ALLOC-POINTER
+               ON OVERFLOW
+                   SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+           END-STRING
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-VOLUME)) > 0
+               STRING
+                   'VOL(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VOLUME) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-EXTRACT-ALLOC-CMD
+                   WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-UNIT)) > 0
+               STRING
+                   'UNIT(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-UNIT) DELIMITED BY SIZE
+                   ') ' DELIMITED BY SIZE
+                   INTO WS-EXTRACT-ALLOC-CMD
+                   WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF WS-SPACE-PRIMARY > 0 OR WS-SPACE-SECONDARY > 0
+               STRING
+                   'SPACE((' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PRIMARY-TEXT) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SECONDARY-TEXT) DELIMITED BY SIZE
+                   ')' DELIMITED BY SIZE
+                   INTO WS-EXTRACT-ALLOC-CMD
+                   WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-SPACE-UNIT)) > 0
+                   STRING
+                       ' ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-SPACE-UNIT) DELIMITED BY SIZE
+                       ') ' DELIMITED BY SIZE
+                       INTO WS-EXTRACT-ALLOC-CMD
+                       WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                       ON OVERFLOW
+                           SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+                   END-STRING
+               ELSE
+                   STRING
+                       ') ' DELIMITED BY SIZE
+                       INTO WS-EXTRACT-ALLOC-CMD
+                       WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                       ON OVERFLOW
+                           SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+                   END-STRING
+               END-IF
+           END-IF
+
+           IF WS-RELEASE-SPACE = 'Y'
+               STRING
+                   'RLSE ' DELIMITED BY SIZE
+                   INTO WS-EXTRACT-ALLOC-CMD
+                   WITH POINTER WS-EXTRACT-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-EXTRACT-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-IF
+
+           IF WS-EXTRACT-ALLOC-CMD-OVERFLOW
+               MOVE 'BPXWDYN extract allocation command exceeded WS-EXTRACT-ALLOC-CMD - widen the field.'
+                   TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               STOP RUN
+           END-IF
+
+           DISPLAY 'BPXWDYN extract command built from planner metadata:'
+           DISPLAY '  ' FUNCTION TRIM(WS-EXTRACT-ALLOC-CMD).
+
+       0520-BUILD-DEFINE-CLUSTER-CMD.
+      *> BPXWDYN's SVC 99 ALLOC cannot define VSAM structure - it can
+      *> only allocate/catalog a cluster that already exists. Build the
+      *> IDCAMS DEFINE CLUSTER statement instead, for a companion
+      *> IDCAMS step fed from the IDCAMSIN data set this run produces
+      *> (the same approach ST-GDG-CLEANUP takes with its GDGLIST
+      *> extract from an upstream LISTCAT step).
+           MOVE SPACES TO WS-IDCAMS-LINE-TABLE
+           MOVE 1 TO WS-IDCAMS-LINE-COUNT
+
+           STRING
+               ' DEFINE CLUSTER (NAME(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+               ') -' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(1)
+           END-STRING
+           MOVE '   INDEXED -' TO WS-IDCAMS-LINE(2)
+           STRING
+               '   KEYS(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-KEYLEN-TEXT) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-KEYOFF-TEXT) DELIMITED BY SIZE
+               ') -' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(3)
+           END-STRING
+           STRING
+               '   RECORDSIZE(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LENGTH-TEXT) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LENGTH-TEXT) DELIMITED BY SIZE
+               ') -' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(4)
+           END-STRING
+           STRING
+               '   VOL(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VOLUME) DELIMITED BY SIZE
+               ') -' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(5)
+           END-STRING
+           STRING
+               '   CYL(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PRIMARY-TEXT) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SECONDARY-TEXT) DELIMITED BY SIZE
+               ') -' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(6)
+           END-STRING
+           MOVE '   FREESPACE(10 10) ) -' TO WS-IDCAMS-LINE(7)
+           STRING
+               ' DATA (NAME(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+               '.DATA)) -' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(8)
+           END-STRING
+           STRING
+               ' INDEX (NAME(' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TARGET-DSN) DELIMITED BY SIZE
+               '.INDEX))' DELIMITED BY SIZE
+               INTO WS-IDCAMS-LINE(9)
+           END-STRING
+           MOVE 9 TO WS-IDCAMS-LINE-COUNT
+
+           DISPLAY 'IDCAMS DEFINE CLUSTER built for ' FUNCTION TRIM(WS-TARGET-DSN)
+               ' - run the companion IDCAMS step against IDCAMSIN to create it.'
+
+      *> Keep WS-ALLOC-CMD populated with the full staged DEFINE CLUSTER
+      *> statement, not just its first line, so 0800-WRITE-AUDIT-RECORD
+      *> captures every KEYS/RECORDSIZE/VOL/CYL/FREESPACE clause - the
+      *> same detail the PDS/PS path's audit record carries.
+           MOVE SPACES TO WS-ALLOC-CMD
+           MOVE 1 TO WS-ALLOC-POINTER
+           MOVE 'N' TO WS-ALLOC-CMD-OVERFLOW-SW
+           PERFORM VARYING WS-IDCAMS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-IDCAMS-SUBSCRIPT > WS-IDCAMS-LINE-COUNT
+               STRING
+                   FUNCTION TRIM(WS-IDCAMS-LINE(WS-IDCAMS-SUBSCRIPT)) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   INTO WS-ALLOC-CMD
+                   WITH POINTER WS-ALLOC-POINTER
+                   ON OVERFLOW
+                       SET WS-ALLOC-CMD-OVERFLOW TO TRUE
+               END-STRING
+           END-PERFORM
+
+           IF WS-ALLOC-CMD-OVERFLOW
+               MOVE 'Staged DEFINE CLUSTER statement exceeded WS-ALLOC-CMD - widen the field.'
+                   TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+               STOP RUN
+           END-IF.
+
+       0600-CALL-BPXWDYN.
+      *> Issue the dynamic allocation request built above and capture
+      *> the SVC 99 return/reason codes BPXWDYN hands back.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ALLOC-CMD)) TO WS-DYN-REQUEST-LEN
+           MOVE FUNCTION TRIM(WS-ALLOC-CMD) TO WS-DYN-REQUEST-TEXT
+           MOVE ZERO TO WS-DYN-RETURN-CODE
+           MOVE ZERO TO WS-DYN-REASON-CODE
+           MOVE ZERO TO WS-DYN-INFO-LEN
+           MOVE SPACES TO WS-DYN-INFO-TEXT
+
+           CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                 WS-DYN-RETURN-CODE
+                                 WS-DYN-REASON-CODE
+                                 WS-DYN-INFO
+           END-CALL
+
+           MOVE WS-DYN-RETURN-CODE TO WS-RETURN-CODE.
+
+       0700-EVALUATE-RETURN-CODE.
+      *> Translate the BPXWDYN return/reason code pair into a
+      *> diagnostic an operator can act on without having to look up
+      *> the SVC 99 reason code table by hand.
+           EVALUATE TRUE
+               WHEN WS-RETURN-CODE = 0
+                   MOVE 'Allocation completed successfully.' TO WS-MESSAGE
+               WHEN WS-RETURN-CODE = 4
+                   MOVE 'Allocation completed with an information message - see BPXWDYN info text.'
+                       TO WS-MESSAGE
+               WHEN WS-RETURN-CODE = 8 AND WS-DYN-REASON-CODE = 4
+                   MOVE 'Allocation failed - dataset or member already exists.'
+                       TO WS-MESSAGE
+               WHEN WS-RETURN-CODE = 8 AND WS-DYN-REASON-CODE = 1028
+                   MOVE 'Allocation failed - insufficient space available on the requested volume/pool.'
+                       TO WS-MESSAGE
+               WHEN WS-RETURN-CODE = 8 AND WS-DYN-REASON-CODE = 1054
+                   MOVE 'Allocation failed - GDG base is at its generation limit.'
+                       TO WS-MESSAGE
+               WHEN WS-RETURN-CODE = 8
+                   MOVE WS-DYN-REASON-CODE TO WS-REASON-CODE-TEXT
+                   STRING 'Allocation failed - SVC 99 reason code ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-REASON-CODE-TEXT) DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+               WHEN OTHER
+                   MOVE WS-RETURN-CODE TO WS-RETURN-CODE-TEXT
+                   MOVE WS-DYN-REASON-CODE TO WS-REASON-CODE-TEXT
+                   STRING 'Allocation ended unexpectedly - return code ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RETURN-CODE-TEXT) DELIMITED BY SIZE
+                       ', reason code ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-REASON-CODE-TEXT) DELIMITED BY SIZE
+                       INTO WS-MESSAGE
+           END-EVALUATE
+
+           DISPLAY 'BPXWDYN return code: ' WS-RETURN-CODE
+           DISPLAY 'BPXWDYN reason code: ' WS-DYN-REASON-CODE
+           DISPLAY WS-MESSAGE
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-DYN-INFO-TEXT)) > 0
+               DISPLAY 'BPXWDYN info: ' FUNCTION TRIM(WS-DYN-INFO-TEXT)
+           END-IF.
+
+       0720-WRITE-DEFINE-CLUSTER-CMD.
+      *> Hand the DEFINE CLUSTER statement off to IDCAMSIN for the
+      *> companion IDCAMS step. This run's job is done once the
+      *> statement is written - the cluster itself is built by that
+      *> step, so this deliberately leaves WS-RETURN-CODE/WS-DYN-REASON-
+      *> CODE exactly as 0360-PREFLIGHT-CHECK-VSAM's INFO probe set them
+      *> (non-zero - "not found yet"), so 0810/0850 correctly treat this
+      *> run as having staged the command, not as having loaded data.
+           OPEN OUTPUT IDCAMS-CMD-FILE
+           IF WS-IDCAMS-STATUS NOT = '00'
+               DISPLAY 'ST-DATASET-WRITER: OPEN failed for IDCAMSIN - file status ' WS-IDCAMS-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM VARYING WS-IDCAMS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-IDCAMS-SUBSCRIPT > WS-IDCAMS-LINE-COUNT
+                   WRITE IDCAMS-CMD-RECORD FROM WS-IDCAMS-LINE(WS-IDCAMS-SUBSCRIPT)
+                   IF WS-IDCAMS-STATUS NOT = '00'
+                       DISPLAY 'ST-DATASET-WRITER: WRITE failed for IDCAMSIN - file status ' WS-IDCAMS-STATUS
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-PERFORM
+               CLOSE IDCAMS-CMD-FILE
+               IF WS-IDCAMS-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: CLOSE failed for IDCAMSIN - file status ' WS-IDCAMS-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+
+               MOVE 'DEFINE CLUSTER statement staged to IDCAMSIN for the companion IDCAMS step.'
+                   TO WS-MESSAGE
+               DISPLAY WS-MESSAGE
+           END-IF.
+
+       0730-CALL-BPXWDYN-EXTRACT.
+      *> Second BPXWDYN call of the run - the flat sequential fan-out
+      *> target. Independent return/reason codes from the primary
+      *> allocation so a failure on one does not mask the other.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-EXTRACT-ALLOC-CMD)) TO WS-DYN-REQUEST-LEN
+           MOVE FUNCTION TRIM(WS-EXTRACT-ALLOC-CMD) TO WS-DYN-REQUEST-TEXT
+           MOVE ZERO TO WS-DYN-RETURN-CODE
+           MOVE ZERO TO WS-DYN-REASON-CODE
+           MOVE ZERO TO WS-DYN-INFO-LEN
+           MOVE SPACES TO WS-DYN-INFO-TEXT
+
+           CALL 'BPXWDYN' USING WS-DYN-REQUEST
+                                 WS-DYN-RETURN-CODE
+                                 WS-DYN-REASON-CODE
+                                 WS-DYN-INFO
+           END-CALL
+
+           MOVE WS-DYN-RETURN-CODE TO WS-EXTRACT-RETURN-CODE
+           MOVE WS-DYN-REASON-CODE TO WS-EXTRACT-REASON-CODE.
+
+       0750-EVALUATE-EXTRACT-RETURN-CODE.
+      *> Same diagnostic translation as the primary target's return
+      *> code, applied to the extract allocation.
+           EVALUATE TRUE
+               WHEN WS-EXTRACT-RETURN-CODE = 0
+                   MOVE 'Extract allocation completed successfully.' TO WS-EXTRACT-MESSAGE
+               WHEN WS-EXTRACT-RETURN-CODE = 4
+                   MOVE 'Extract allocation completed with an information message - see BPXWDYN info text.'
+                       TO WS-EXTRACT-MESSAGE
+               WHEN WS-EXTRACT-RETURN-CODE = 8 AND WS-EXTRACT-REASON-CODE = 4
+                   MOVE 'Extract allocation failed - data set already exists.'
+                       TO WS-EXTRACT-MESSAGE
+               WHEN WS-EXTRACT-RETURN-CODE = 8 AND WS-EXTRACT-REASON-CODE = 1028
+                   MOVE 'Extract allocation failed - insufficient space available on the requested volume/pool.'
+                       TO WS-EXTRACT-MESSAGE
+               WHEN WS-EXTRACT-RETURN-CODE = 8
+                   MOVE WS-EXTRACT-REASON-CODE TO WS-EXTRACT-REASON-TEXT
+                   STRING 'Extract allocation failed - SVC 99 reason code ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXTRACT-REASON-TEXT) DELIMITED BY SIZE
+                       INTO WS-EXTRACT-MESSAGE
+               WHEN OTHER
+                   MOVE WS-EXTRACT-RETURN-CODE TO WS-EXTRACT-RETURN-TEXT
+                   MOVE WS-EXTRACT-REASON-CODE TO WS-EXTRACT-REASON-TEXT
+                   STRING 'Extract allocation ended unexpectedly - return code ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXTRACT-RETURN-TEXT) DELIMITED BY SIZE
+                       ', reason code ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXTRACT-REASON-TEXT) DELIMITED BY SIZE
+                       INTO WS-EXTRACT-MESSAGE
+           END-EVALUATE
+
+           DISPLAY 'BPXWDYN extract return code: ' WS-EXTRACT-RETURN-CODE
+           DISPLAY 'BPXWDYN extract reason code: ' WS-EXTRACT-REASON-CODE
+           DISPLAY WS-EXTRACT-MESSAGE.
+
+       0800-WRITE-AUDIT-RECORD.
+      *> Append a durable record of this allocation to ST.AUDIT.ALLOC
+      *> so there is a trail beyond whatever scrolled off SYSOUT.
+           MOVE SPACES TO WS-AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-TARGET-DSN TO AUDIT-TARGET-DSN
+           IF WS-IS-VSAM-MODE
+               MOVE 'VSAM' TO AUDIT-TARGET-TYPE
+               IF WS-VSAM-CLUSTER-READY
+                   MOVE 'N' TO AUDIT-STAGED-FLAG
+               ELSE
+      *> The cluster does not exist yet and this run only staged the
+      *> DEFINE CLUSTER statement for the companion IDCAMS step - the
+      *> routine first pass of every VSAM run, not an allocation
+      *> failure, so flag it for the reporting job to exclude.
+                   MOVE 'Y' TO AUDIT-STAGED-FLAG
+               END-IF
+           ELSE
+               MOVE 'PRIMARY' TO AUDIT-TARGET-TYPE
+               MOVE 'N' TO AUDIT-STAGED-FLAG
+           END-IF
+           MOVE WS-RETURN-CODE TO AUDIT-RETURN-CODE
+           MOVE WS-DYN-REASON-CODE TO AUDIT-REASON-CODE
+           MOVE WS-SPACE-PRIMARY TO AUDIT-SPACE-PRIMARY
+           MOVE WS-SPACE-SECONDARY TO AUDIT-SPACE-SECONDARY
+           MOVE WS-SPACE-UNIT TO AUDIT-SPACE-UNIT
+           MOVE WS-COMPRESS-DATA TO AUDIT-COMPRESS-DATA
+           MOVE WS-ALLOC-CMD TO AUDIT-ALLOC-CMD
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ST-DATASET-WRITER: OPEN failed for AUDITOUT - file status ' WS-AUDIT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               WRITE WS-AUDIT-RECORD
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: WRITE failed for AUDITOUT - file status ' WS-AUDIT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               CLOSE AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: CLOSE failed for AUDITOUT - file status ' WS-AUDIT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       0820-WRITE-EXTRACT-AUDIT-RECORD.
+      *> Second audit record for the flat extract's allocation, kept
+      *> in the same ST.AUDIT.ALLOC trail as the primary target.
+           MOVE SPACES TO WS-AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-EXTRACT-TARGET-DSN TO AUDIT-TARGET-DSN
+           MOVE 'EXTRACT' TO AUDIT-TARGET-TYPE
+           MOVE 'N' TO AUDIT-STAGED-FLAG
+           MOVE WS-EXTRACT-RETURN-CODE TO AUDIT-RETURN-CODE
+           MOVE WS-EXTRACT-REASON-CODE TO AUDIT-REASON-CODE
+           MOVE WS-SPACE-PRIMARY TO AUDIT-SPACE-PRIMARY
+           MOVE WS-SPACE-SECONDARY TO AUDIT-SPACE-SECONDARY
+           MOVE WS-SPACE-UNIT TO AUDIT-SPACE-UNIT
+           MOVE 'N' TO AUDIT-COMPRESS-DATA
+           MOVE WS-EXTRACT-ALLOC-CMD TO AUDIT-ALLOC-CMD
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ST-DATASET-WRITER: OPEN failed for AUDITOUT - file status ' WS-AUDIT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               WRITE WS-AUDIT-RECORD
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: WRITE failed for AUDITOUT - file status ' WS-AUDIT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               CLOSE AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: CLOSE failed for AUDITOUT - file status ' WS-AUDIT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       0810-WRITE-CHECKPOINT-ALLOC.
+      *> Record that this target is now allocated but not yet written,
+      *> so a rerun before the write phase finishes can tell this was
+      *> a partial generation rather than a clean one.
+           IF WS-RETURN-CODE = 0 OR WS-RETURN-CODE = 4
+               MOVE SPACES TO WS-CHECKPOINT-RECORD
+               MOVE WS-TARGET-DSN TO CKPT-TARGET-DSN
+               MOVE 'ALLOC-DONE' TO CKPT-PHASE
+               MOVE ZERO TO CKPT-RECORD-COUNT
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               PERFORM 0870-REWRITE-CHECKPOINT
+           END-IF.
+
+       0850-WRITE-NARRATION-PAYLOAD.
+      *> The allocation above only reserves the space; copy the
+      *> narration records off the upstream feed and into the
+      *> generation/member just allocated - and, when enabled, fan the
+      *> same records out to the flat extract in the same pass, or into
+      *> the VSAM KSDS target keyed on the leading WS-KEY-LENGTH bytes.
+      *> The primary target and the extract fan-out are gated
+      *> independently on their own return codes below, so a failure
+      *> allocating one does not mask a successful allocation of the
+      *> other - neither write depends on the other's outcome.
+           MOVE 'N' TO WS-PRIMARY-READY-SW
+           MOVE 'N' TO WS-EXTRACT-READY-SW
+
+           IF WS-IS-VSAM-MODE
+               IF WS-VSAM-CLUSTER-READY
+                   SET WS-PRIMARY-READY TO TRUE
+               END-IF
+           ELSE
+               IF WS-RETURN-CODE = 0 OR WS-RETURN-CODE = 4
+                   SET WS-PRIMARY-READY TO TRUE
+               END-IF
+               IF WS-EXTRACT-IS-ON
+                   AND (WS-EXTRACT-RETURN-CODE = 0 OR WS-EXTRACT-RETURN-CODE = 4)
+                   SET WS-EXTRACT-READY TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-PRIMARY-READY AND NOT WS-EXTRACT-READY
+               DISPLAY 'ST-DATASET-WRITER: no target allocated successfully - skipping narration payload write.'
+           ELSE
+               MOVE ZERO TO WS-RECORD-COUNT
+               MOVE ZERO TO WS-EXTRACT-RECORD-COUNT
+               OPEN INPUT NARRATION-FEED
+               IF WS-FEED-STATUS = '35'
+                   DISPLAY 'ST-DATASET-WRITER: NARRFEED not found - no narration payload written.'
+               ELSE
+                   IF WS-PRIMARY-READY
+                       IF WS-IS-VSAM-MODE
+                           OPEN OUTPUT NARRATION-KSDS-OUTPUT
+                           IF WS-KSDS-STATUS NOT = '00'
+                               DISPLAY 'ST-DATASET-WRITER: OPEN failed for '
+                                   FUNCTION TRIM(WS-TARGET-DSN) ' - file status ' WS-KSDS-STATUS
+                               MOVE 'N' TO WS-PRIMARY-READY-SW
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT NARRATION-OUTPUT
+                           IF WS-OUTPUT-STATUS NOT = '00'
+                               DISPLAY 'ST-DATASET-WRITER: OPEN failed for '
+                                   FUNCTION TRIM(WS-TARGET-DSN) ' - file status ' WS-OUTPUT-STATUS
+                               MOVE 'N' TO WS-PRIMARY-READY-SW
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF WS-EXTRACT-READY
+                       OPEN OUTPUT EXTRACT-OUTPUT
+                       IF WS-EXTRACT-OUTPUT-STATUS NOT = '00'
+                           DISPLAY 'ST-DATASET-WRITER: OPEN failed for '
+                               FUNCTION TRIM(WS-EXTRACT-TARGET-DSN) ' - file status ' WS-EXTRACT-OUTPUT-STATUS
+                           MOVE 'N' TO WS-EXTRACT-READY-SW
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                   END-IF
+
+                   PERFORM UNTIL WS-FEED-EOF
+                       READ NARRATION-FEED
+                           AT END
+                               SET WS-FEED-EOF TO TRUE
+                           NOT AT END
+                               IF WS-PRIMARY-READY
+                                   IF WS-IS-VSAM-MODE
+                                       MOVE NARRATION-FEED-RECORD TO NARRATION-KSDS-RECORD
+                                       WRITE NARRATION-KSDS-RECORD
+                                           INVALID KEY
+                                               DISPLAY 'ST-DATASET-WRITER: duplicate or invalid key writing to '
+                                                   FUNCTION TRIM(WS-TARGET-DSN) ' - key ' NARR-KEY
+                                               MOVE 8 TO RETURN-CODE
+                                       END-WRITE
+      *> INVALID KEY only covers key-sequencing statuses (21-24) - a
+      *> permanent I/O error on the cluster (30/34/etc.) would otherwise
+      *> fall through unreported, unlike the file-status checks on every
+      *> other WRITE in this paragraph.
+                                       IF WS-KSDS-STATUS = '00'
+                                           ADD 1 TO WS-RECORD-COUNT
+                                       ELSE
+                                           IF WS-KSDS-STATUS NOT = '21' AND WS-KSDS-STATUS NOT = '22'
+                                               AND WS-KSDS-STATUS NOT = '23' AND WS-KSDS-STATUS NOT = '24'
+                                               DISPLAY 'ST-DATASET-WRITER: WRITE failed for '
+                                                   FUNCTION TRIM(WS-TARGET-DSN) ' - file status ' WS-KSDS-STATUS
+                                               MOVE 8 TO RETURN-CODE
+                                           END-IF
+                                       END-IF
+                                   ELSE
+                                       WRITE NARRATION-OUTPUT-RECORD FROM NARRATION-FEED-RECORD
+                                       IF WS-OUTPUT-STATUS = '00'
+                                           ADD 1 TO WS-RECORD-COUNT
+                                       ELSE
+                                           DISPLAY 'ST-DATASET-WRITER: WRITE failed for '
+                                               FUNCTION TRIM(WS-TARGET-DSN) ' - file status ' WS-OUTPUT-STATUS
+                                           MOVE 8 TO RETURN-CODE
+                                       END-IF
+                                   END-IF
+                               END-IF
+                               IF WS-EXTRACT-READY
+                                   WRITE EXTRACT-OUTPUT-RECORD FROM NARRATION-FEED-RECORD
+                                   IF WS-EXTRACT-OUTPUT-STATUS = '00'
+                                       ADD 1 TO WS-EXTRACT-RECORD-COUNT
+                                   ELSE
+                                       DISPLAY 'ST-DATASET-WRITER: WRITE failed for '
+                                           FUNCTION TRIM(WS-EXTRACT-TARGET-DSN) ' - file status ' WS-EXTRACT-OUTPUT-STATUS
+                                       MOVE 8 TO RETURN-CODE
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE NARRATION-FEED
+
+                   IF WS-PRIMARY-READY
+                       IF WS-IS-VSAM-MODE
+                           CLOSE NARRATION-KSDS-OUTPUT
+                           IF WS-KSDS-STATUS NOT = '00'
+                               DISPLAY 'ST-DATASET-WRITER: CLOSE failed for '
+                                   FUNCTION TRIM(WS-TARGET-DSN) ' - file status ' WS-KSDS-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                           DISPLAY 'ST-DATASET-WRITER: narration payload complete - '
+                               WS-RECORD-COUNT ' keyed records written to ' FUNCTION TRIM(WS-TARGET-DSN)
+                       ELSE
+                           CLOSE NARRATION-OUTPUT
+                           IF WS-OUTPUT-STATUS NOT = '00'
+                               DISPLAY 'ST-DATASET-WRITER: CLOSE failed for '
+                                   FUNCTION TRIM(WS-TARGET-DSN) ' - file status ' WS-OUTPUT-STATUS
+                               MOVE 8 TO RETURN-CODE
+                           END-IF
+                           DISPLAY 'ST-DATASET-WRITER: narration payload complete - '
+                               WS-RECORD-COUNT ' records written to ' FUNCTION TRIM(WS-TARGET-DSN)
+                       END-IF
+                   END-IF
+
+                   IF WS-EXTRACT-READY
+                       CLOSE EXTRACT-OUTPUT
+                       IF WS-EXTRACT-OUTPUT-STATUS NOT = '00'
+                           DISPLAY 'ST-DATASET-WRITER: CLOSE failed for '
+                               FUNCTION TRIM(WS-EXTRACT-TARGET-DSN) ' - file status ' WS-EXTRACT-OUTPUT-STATUS
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                       DISPLAY 'ST-DATASET-WRITER: extract fan-out complete - '
+                           WS-EXTRACT-RECORD-COUNT ' records written to ' FUNCTION TRIM(WS-EXTRACT-TARGET-DSN)
+                   END-IF
+               END-IF
+           END-IF.
+
+       0860-WRITE-CHECKPOINT-COMPLETE.
+      *> Mark this target fully written so a later rerun (a new
+      *> generation, a new target DSN) does not mistake it for a
+      *> partial one.
+           IF WS-RETURN-CODE = 0 OR WS-RETURN-CODE = 4
+               MOVE 'COMPLETE' TO CKPT-PHASE
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               PERFORM 0870-REWRITE-CHECKPOINT
+           END-IF.
+
+       0870-REWRITE-CHECKPOINT.
+      *> A checkpoint write failure (DASD full, CKPTFILE not properly
+      *> allocated for output, etc.) is exactly the kind of mid-job
+      *> trouble checkpoint/restart exists to survive - if it goes
+      *> unreported here the next rerun has no way to know the last
+      *> checkpoint it trusts is stale or missing, silently defeating
+      *> the feature. Checked the same way as every other file this
+      *> program writes (see 0800-WRITE-AUDIT-RECORD).
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ST-DATASET-WRITER: OPEN failed for CKPTFILE - file status ' WS-CKPT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               WRITE WS-CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: WRITE failed for CKPTFILE - file status ' WS-CKPT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'ST-DATASET-WRITER: CLOSE failed for CKPTFILE - file status ' WS-CKPT-STATUS
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
