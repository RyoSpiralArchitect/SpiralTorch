@@ -0,0 +1,9 @@
+      *> STCKPREC - checkpoint record for ST-DATASET-WRITER, one record
+      *> in ST.CTL.CHECKPT describing how far the most recent run for a
+      *> given target data set got, so a rerun after a mid-job abend
+      *> can tell a partial generation from a clean one.
+       01  WS-CHECKPOINT-RECORD.
+           05  CKPT-TARGET-DSN            PIC X(64).
+           05  CKPT-PHASE                 PIC X(12).
+           05  CKPT-RECORD-COUNT          PIC 9(9).
+           05  CKPT-TIMESTAMP             PIC X(21).
