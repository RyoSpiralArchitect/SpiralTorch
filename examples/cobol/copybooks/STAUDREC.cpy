@@ -0,0 +1,32 @@
+      *> STAUDREC - one fixed-format record per allocation performed by
+      *> ST-DATASET-WRITER, appended to ST.AUDIT.ALLOC. Carries both the
+      *> raw BPXWDYN request text (for "what exactly did we ask for")
+      *> and the structured DCB/SMS fields alongside it, so a reporting
+      *> job (ST-ALLOC-REPORT) can total space and COMPRESS usage
+      *> without having to re-parse the free-form command text.
+       01  WS-AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP            PIC X(21).
+           05  AUDIT-TARGET-DSN           PIC X(64).
+      *> Which of a run's targets this record reports on - PRIMARY and
+      *> EXTRACT are both written for a dual-target fan-out run, and
+      *> VSAM is used in place of PRIMARY on the keyed VSAM path, so a
+      *> reporting job can tell them apart instead of double-counting
+      *> one run's space/generation across two records.
+           05  AUDIT-TARGET-TYPE          PIC X(7).
+      *> 'Y' when this record reports the VSAM path's routine first
+      *> pass - the cluster does not exist yet and the DEFINE CLUSTER
+      *> statement has only been staged for the companion IDCAMS step,
+      *> not a genuine allocation failure. A reporting job should not
+      *> count this toward allocation failures.
+           05  AUDIT-STAGED-FLAG          PIC X(1).
+           05  AUDIT-RETURN-CODE          PIC S9(9).
+           05  AUDIT-REASON-CODE          PIC S9(9).
+           05  AUDIT-SPACE-PRIMARY        PIC 9(5).
+           05  AUDIT-SPACE-SECONDARY      PIC 9(5).
+           05  AUDIT-SPACE-UNIT           PIC X(3).
+           05  AUDIT-COMPRESS-DATA        PIC X.
+      *> Sized to match WS-ALLOC-CMD/WS-EXTRACT-ALLOC-CMD and the staged
+      *> IDCAMS statement length (copybooks/STBPXDYN.cpy's 1024-byte
+      *> BPXWDYN text limit) so the full command is preserved, not just
+      *> the part that happened to fit in the old 256-byte field.
+           05  AUDIT-ALLOC-CMD            PIC X(1024).
