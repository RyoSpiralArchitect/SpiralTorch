@@ -0,0 +1,19 @@
+      *> STBPXDYN - parameter area for CALL 'BPXWDYN'.
+      *> Mirrors the standard z/OS UNIX System Services dynamic
+      *> allocation callable service parameter list: a length-prefixed
+      *> request string, the returned SVC 99 return/reason codes, and a
+      *> length-prefixed informational message area BPXWDYN fills in
+      *> when it has something to say about the request.
+      *> BPXWDYN's request and info text areas are documented to run up
+      *> to 1024 bytes - size both to that limit rather than the 255
+      *> that covers only the shortest ALLOC requests, so a fully
+      *> decorated SMS/DCB command does not get silently truncated.
+       01  WS-BPXWDYN-PARMS.
+           05  WS-DYN-REQUEST.
+               10  WS-DYN-REQUEST-LEN     PIC S9(4) COMP.
+               10  WS-DYN-REQUEST-TEXT    PIC X(1024).
+           05  WS-DYN-RETURN-CODE         PIC S9(8) COMP.
+           05  WS-DYN-REASON-CODE         PIC S9(8) COMP.
+           05  WS-DYN-INFO.
+               10  WS-DYN-INFO-LEN        PIC S9(4) COMP.
+               10  WS-DYN-INFO-TEXT       PIC X(1024).
